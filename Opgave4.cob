@@ -6,7 +6,8 @@
            02 KUNDE-ID         PIC X(10) VALUE SPACES.
            02 FORNAVN          PIC X(20) VALUE SPACES.
            02 EFTERNAVN        PIC X(20) VALUE SPACES.
-           02 KONTOINFO.
+           02 ANTAL-KONTI       PIC 9(2) VALUE 2.
+           02 KONTI OCCURS 1 TO 5 TIMES DEPENDING ON ANTAL-KONTI.
                03 KONTONUMMER      PIC X(20) VALUE SPACES.
                03 BALANCE          PIC 9(7)V9(2) VALUE ZEROS.
                03 VALUTAKODE       PIC X(3) VALUE SPACES.
@@ -16,10 +17,13 @@
        MOVE "K123456789" TO KUNDE-ID
        MOVE "Lars" TO FORNAVN
        MOVE "Hansen" TO EFTERNAVN
-       MOVE "DKK1234567890" TO KONTONUMMER
-       MOVE "15000.75" TO BALANCE
-       MOVE "DKK" TO VALUTAKODE
-      *Nedenfor kommer en display - Cobols m√•de at skrive i konsollen 
+       MOVE "DKK1234567890" TO KONTONUMMER(1)
+       MOVE "15000.75" TO BALANCE(1)
+       MOVE "DKK" TO VALUTAKODE(1)
+       MOVE "EUR9876543210" TO KONTONUMMER(2)
+       MOVE "2300.50" TO BALANCE(2)
+       MOVE "EUR" TO VALUTAKODE(2)
+      *Nedenfor kommer en display - Cobols m√•de at skrive i konsollen
        DISPLAY KUNDEOPL
-       STOP RUN.  
+       STOP RUN.
        
\ No newline at end of file
