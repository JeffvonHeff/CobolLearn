@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KUNDEDIFF.
+      *Dag-til-dag sammenligning af kundemasteren - finder nye kunder,
+      *fjernede kunder og balanceaendringer over en konfigurerbar
+      *taerskel, ved at match-merge to KUNDEOPL-filer paa KUNDE-ID.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDAGFIL ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID OF IDAG-KUNDEOPL
+               FILE STATUS IS IDAGFIL-STATUS.
+           SELECT GAARFIL ASSIGN TO "KundeoplysningerGaar.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID OF GAAR-KUNDEOPL
+               FILE STATUS IS GAARFIL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD IDAGFIL.
+       01 IDAG-KUNDEOPL.
+       COPY "KUNDEOPL.CPY" REPLACING ANTAL-KONTI BY IDAG-ANTAL-KONTI.
+
+       FD GAARFIL.
+       01 GAAR-KUNDEOPL.
+       COPY "KUNDEOPL.CPY" REPLACING ANTAL-KONTI BY GAAR-ANTAL-KONTI.
+
+       WORKING-STORAGE SECTION.
+       01 IDAGFIL-STATUS       PIC X(2) VALUE "00".
+       01 GAARFIL-STATUS       PIC X(2) VALUE "00".
+       01 IDAG-SLUT            PIC X VALUE "N".
+           88 IDAG-ER-SLUT          VALUE "J".
+       01 GAAR-SLUT            PIC X VALUE "N".
+           88 GAAR-ER-SLUT          VALUE "J".
+       01 BALANCE-TAERSKEL      PIC S9(7)V9(2) VALUE 1000.00.
+       01 BALANCE-DIFF          PIC S9(7)V9(2).
+       01 ANTAL-NYE             PIC 9(7) VALUE 0.
+       01 ANTAL-FJERNET         PIC 9(7) VALUE 0.
+       01 ANTAL-AENDRET         PIC 9(7) VALUE 0.
+       01 IDAG-BALANCE-1        PIC S9(7)V9(2).
+       01 GAAR-BALANCE-1        PIC S9(7)V9(2).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT IDAGFIL
+           IF IDAGFIL-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke aabne dagens kundefil - status "
+                   IDAGFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT GAARFIL
+           IF GAARFIL-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke aabne gaarsdagens kundefil - "
+                   GAARFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY "==============================================="
+           DISPLAY "KUNDEDIFF - dag-til-dag sammenligning"
+           DISPLAY "==============================================="
+
+           PERFORM LAES-IDAG
+           PERFORM LAES-GAAR
+
+           PERFORM UNTIL IDAG-ER-SLUT AND GAAR-ER-SLUT
+               EVALUATE TRUE
+                   WHEN IDAG-ER-SLUT
+                       PERFORM VIS-FJERNET-KUNDE
+                       PERFORM LAES-GAAR
+                   WHEN GAAR-ER-SLUT
+                       PERFORM VIS-NY-KUNDE
+                       PERFORM LAES-IDAG
+                   WHEN KUNDE-ID OF IDAG-KUNDEOPL =
+                        KUNDE-ID OF GAAR-KUNDEOPL
+                       PERFORM SAMMENLIGN-BALANCE
+                       PERFORM LAES-IDAG
+                       PERFORM LAES-GAAR
+                   WHEN KUNDE-ID OF IDAG-KUNDEOPL <
+                        KUNDE-ID OF GAAR-KUNDEOPL
+                       PERFORM VIS-NY-KUNDE
+                       PERFORM LAES-IDAG
+                   WHEN OTHER
+                       PERFORM VIS-FJERNET-KUNDE
+                       PERFORM LAES-GAAR
+               END-EVALUATE
+           END-PERFORM
+
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Nye kunder     : " ANTAL-NYE
+           DISPLAY "Fjernede kunder: " ANTAL-FJERNET
+           DISPLAY "Aendret balance: " ANTAL-AENDRET
+
+           CLOSE IDAGFIL
+           CLOSE GAARFIL
+           STOP RUN.
+
+       LAES-IDAG.
+           MOVE "N" TO IDAG-SLUT
+           PERFORM UNTIL IDAG-ER-SLUT
+               READ IDAGFIL NEXT RECORD
+                   AT END MOVE "J" TO IDAG-SLUT
+               END-READ
+               IF NOT IDAG-ER-SLUT
+                   IF KUNDE-ID-ER-HEADER OF IDAG-KUNDEOPL OR
+                      KUNDE-ID-ER-TRAILER OF IDAG-KUNDEOPL OR
+                      NOT KUNDE-AKTIV OF IDAG-KUNDEOPL
+                       CONTINUE
+                   ELSE
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       LAES-GAAR.
+           MOVE "N" TO GAAR-SLUT
+           PERFORM UNTIL GAAR-ER-SLUT
+               READ GAARFIL NEXT RECORD
+                   AT END MOVE "J" TO GAAR-SLUT
+               END-READ
+               IF NOT GAAR-ER-SLUT
+                   IF KUNDE-ID-ER-HEADER OF GAAR-KUNDEOPL OR
+                      KUNDE-ID-ER-TRAILER OF GAAR-KUNDEOPL OR
+                      NOT KUNDE-AKTIV OF GAAR-KUNDEOPL
+                       CONTINUE
+                   ELSE
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       VIS-NY-KUNDE.
+           DISPLAY "NY KUNDE: " KUNDE-ID OF IDAG-KUNDEOPL
+           ADD 1 TO ANTAL-NYE
+           EXIT.
+
+       VIS-FJERNET-KUNDE.
+           DISPLAY "FJERNET KUNDE: " KUNDE-ID OF GAAR-KUNDEOPL
+           ADD 1 TO ANTAL-FJERNET
+           EXIT.
+
+      *Sammenligner kun konto 1 (primaerkontoen) - fuld sammenligning
+      *af alle konti paa en flerkonto-kunde er ikke understoettet her.
+       SAMMENLIGN-BALANCE.
+           MOVE BALANCE OF IDAG-KUNDEOPL (1) TO IDAG-BALANCE-1
+           MOVE BALANCE OF GAAR-KUNDEOPL (1) TO GAAR-BALANCE-1
+           COMPUTE BALANCE-DIFF = IDAG-BALANCE-1 - GAAR-BALANCE-1
+           IF FUNCTION ABS(BALANCE-DIFF) > BALANCE-TAERSKEL
+               DISPLAY "BALANCE-AENDRING: " KUNDE-ID OF IDAG-KUNDEOPL
+                   " FOER=" GAAR-BALANCE-1
+                   " EFTER=" IDAG-BALANCE-1
+                   " DIFF=" BALANCE-DIFF
+               ADD 1 TO ANTAL-AENDRET
+           END-IF
+           EXIT.
