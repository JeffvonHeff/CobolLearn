@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KUNDESOEGNING.
+      *Efternavns-soegning - operatoeren taster et efternavn (eller en
+      *del af et) og faar Kunde-id, fulde navn og kontonumre for hver
+      *kunde hvis efternavn indeholder soegeteksten, i stedet for at
+      *skulle kende Kunde-id paa forhaand (jf. KUNDEOPSLAG, req 013).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEFIL ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEFIL.
+       01 KUNDEOPL.
+       COPY "KUNDEOPL.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-FILE          PIC X VALUE "N".
+       01 KUNDEFIL-STATUS      PIC X(2) VALUE "00".
+       01 SOEGETEKST           PIC X(20) VALUE SPACES.
+       01 SOEGE-UPPER          PIC X(20).
+       01 EFTERNAVN-UPPER      PIC X(20).
+       01 SOEGE-LAENGDE        PIC 9(2).
+       01 EFTERNAVN-LAENGDE    PIC 9(2).
+       01 SOEGE-POS            PIC 9(2).
+       01 SOEGE-SIDSTE-POS     PIC 9(2).
+       01 MATCH-FUNDET         PIC X VALUE "N".
+           88 ER-MATCH             VALUE "J".
+       01 KONTO-IX             PIC 9(2) VALUE 1.
+       01 ANTAL-FUNDET         PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT KUNDEFIL
+           IF KUNDEFIL-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke aabne kundefil - status "
+                   KUNDEFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY "Kundesoegning - indtast efternavn (eller del deraf)"
+           ACCEPT SOEGETEKST
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(SOEGETEKST))
+               TO SOEGE-UPPER
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SOEGETEKST))
+               TO SOEGE-LAENGDE
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+                READ KUNDEFIL NEXT RECORD
+                     AT END
+                          MOVE "Y" TO END-OF-FILE
+                     NOT AT END
+                         IF KUNDE-ID-ER-HEADER OR KUNDE-ID-ER-TRAILER
+                             CONTINUE
+                         ELSE
+                             IF KUNDE-AKTIV
+                                 PERFORM SOEG-EFTERNAVN
+                                 IF ER-MATCH
+                                     PERFORM VIS-TRAEFFER
+                                 END-IF
+                             END-IF
+                         END-IF
+                END-READ
+           END-PERFORM
+
+           CLOSE KUNDEFIL
+           IF ANTAL-FUNDET = 0
+               DISPLAY "Ingen kunder matcher: "
+                   FUNCTION TRIM(SOEGETEKST)
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               DISPLAY "Antal fundet: " ANTAL-FUNDET
+           END-IF
+           STOP RUN.
+
+      *Delstreng-soegning uden INSPECT/UNSTRING - samme
+      *tegn-for-tegn-scanningsstil som Opgave6's MASKER-EMAIL, men her
+      *proeves hver startposition i efternavnet mod soegeteksten.
+       SOEG-EFTERNAVN.
+           MOVE "N" TO MATCH-FUNDET
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(EFTERNAVN))
+               TO EFTERNAVN-UPPER
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(EFTERNAVN))
+               TO EFTERNAVN-LAENGDE
+           IF SOEGE-LAENGDE > 0 AND SOEGE-LAENGDE <= EFTERNAVN-LAENGDE
+               COMPUTE SOEGE-SIDSTE-POS =
+                   EFTERNAVN-LAENGDE - SOEGE-LAENGDE + 1
+               PERFORM VARYING SOEGE-POS FROM 1 BY 1
+                       UNTIL SOEGE-POS > SOEGE-SIDSTE-POS OR ER-MATCH
+                   IF EFTERNAVN-UPPER(SOEGE-POS:SOEGE-LAENGDE) =
+                           SOEGE-UPPER(1:SOEGE-LAENGDE)
+                       MOVE "J" TO MATCH-FUNDET
+                   END-IF
+               END-PERFORM
+           END-IF
+           EXIT.
+
+       VIS-TRAEFFER.
+           ADD 1 TO ANTAL-FUNDET
+           DISPLAY "Kunde-id: " KUNDE-ID " Navn: " FORNAVN " "
+               EFTERNAVN
+           PERFORM VARYING KONTO-IX FROM 1 BY 1
+                   UNTIL KONTO-IX > ANTAL-KONTI
+               DISPLAY "  Konto: " KONTONUMMER(KONTO-IX)
+           END-PERFORM
+           EXIT.
