@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UDSKRIFTDIFF.
+      *Regressionssammenligning af to koersler af KundeoplysningerOut.
+      *txt - match-merger de to filer kundeblok for kundeblok (samme
+      *teknik som KUNDEDIFF bruger paa kundemasteren, blot paa den
+      *formaterede udskrift) og rapporterer praecis hvilke KUNDE-ID
+      *der har faaet et aendret kontoudtog, samt kunder der kun findes
+      *i den ene koersel.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FOERFIL ASSIGN TO "KundeoplysningerOut_foer.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FOERFIL-STATUS.
+           SELECT EFTERFIL ASSIGN TO "KundeoplysningerOut_efter.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EFTERFIL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FOERFIL.
+       01 FOERFIL-LINJE        PIC X(150).
+
+       FD EFTERFIL.
+       01 EFTERFIL-LINJE       PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01 FOERFIL-STATUS       PIC X(2) VALUE "00".
+       01 EFTERFIL-STATUS      PIC X(2) VALUE "00".
+       01 FOER-SLUT            PIC X VALUE "N".
+           88 FOER-ER-SLUT          VALUE "J".
+       01 EFTER-SLUT           PIC X VALUE "N".
+           88 EFTER-ER-SLUT         VALUE "J".
+       01 LINJE-IX              PIC 9(2).
+
+      *En kundeblok er KUNDE-ID, NAVN, ADRESSE, BY, KONTAKT, en KONTO-
+      *linje pr. konto (op til 5, jf. ANTAL-KONTI i KUNDEOPL.CPY) og en
+      *afsluttende blank linje - dvs. variabel laengde, ikke en fast
+      *stoerrelse. Tabellen er sat til den stoerst mulige blokstoerrelse
+      *og den faktisk laeste linjeantal spores separat i BLOK-ANTAL.
+       01 FOER-BLOK.
+           02 FOER-BLOK-LINJE OCCURS 20 TIMES PIC X(150).
+       01 FOER-BLOK-ANTAL       PIC 9(2) VALUE 0.
+       01 FOER-KUNDE-ID         PIC X(10) VALUE SPACES.
+       01 FOER-GEMT-LINJE       PIC X(150).
+       01 FOER-HAR-GEMT-LINJE   PIC X VALUE "N".
+           88 FOER-ER-GEMT-KLAR     VALUE "J".
+
+       01 EFTER-BLOK.
+           02 EFTER-BLOK-LINJE OCCURS 20 TIMES PIC X(150).
+       01 EFTER-BLOK-ANTAL      PIC 9(2) VALUE 0.
+       01 EFTER-KUNDE-ID        PIC X(10) VALUE SPACES.
+       01 EFTER-GEMT-LINJE      PIC X(150).
+       01 EFTER-HAR-GEMT-LINJE  PIC X VALUE "N".
+           88 EFTER-ER-GEMT-KLAR    VALUE "J".
+
+       01 KUNDE-ID-DEL          PIC X(150).
+       01 LABEL-DEL             PIC X(150).
+
+       01 ANTAL-AENDREDE        PIC 9(7) VALUE 0.
+       01 ANTAL-KUN-FOER        PIC 9(7) VALUE 0.
+       01 ANTAL-KUN-EFTER       PIC 9(7) VALUE 0.
+       01 ANTAL-UAENDREDE       PIC 9(7) VALUE 0.
+       01 BLOK-ER-ENS           PIC X VALUE "J".
+           88 BLOK-ENS              VALUE "J".
+
+       PROCEDURE DIVISION.
+           OPEN INPUT FOERFIL
+           IF FOERFIL-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke aabne "
+                   "KundeoplysningerOut_foer.txt - status "
+                   FOERFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT EFTERFIL
+           IF EFTERFIL-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke aabne "
+                   "KundeoplysningerOut_efter.txt - status "
+                   EFTERFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY "==============================================="
+           DISPLAY "UDSKRIFTDIFF - regressionssammenligning"
+           DISPLAY "==============================================="
+
+           PERFORM LAES-BLOK-FOER
+           PERFORM LAES-BLOK-EFTER
+
+           PERFORM UNTIL FOER-ER-SLUT AND EFTER-ER-SLUT
+               EVALUATE TRUE
+                   WHEN FOER-ER-SLUT
+                       PERFORM VIS-KUN-EFTER
+                       PERFORM LAES-BLOK-EFTER
+                   WHEN EFTER-ER-SLUT
+                       PERFORM VIS-KUN-FOER
+                       PERFORM LAES-BLOK-FOER
+                   WHEN FOER-KUNDE-ID = EFTER-KUNDE-ID
+                       PERFORM SAMMENLIGN-BLOK
+                       PERFORM LAES-BLOK-FOER
+                       PERFORM LAES-BLOK-EFTER
+                   WHEN FOER-KUNDE-ID < EFTER-KUNDE-ID
+                       PERFORM VIS-KUN-FOER
+                       PERFORM LAES-BLOK-FOER
+                   WHEN OTHER
+                       PERFORM VIS-KUN-EFTER
+                       PERFORM LAES-BLOK-EFTER
+               END-EVALUATE
+           END-PERFORM
+
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Uaendrede kundeblokke : " ANTAL-UAENDREDE
+           DISPLAY "Aendrede kundeblokke  : " ANTAL-AENDREDE
+           DISPLAY "Kun i foer-koersel    : " ANTAL-KUN-FOER
+           DISPLAY "Kun i efter-koersel   : " ANTAL-KUN-EFTER
+
+           CLOSE FOERFIL
+           CLOSE EFTERFIL
+           IF ANTAL-AENDREDE > 0 OR ANTAL-KUN-FOER > 0
+                   OR ANTAL-KUN-EFTER > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *Leverer naeste linje fra foer-filen til FOERFIL-LINJE - enten
+      *fra den etlinjes gemme-buffer (hvis LAES-BLOK-FOER allerede har
+      *kigget en linje for langt for at se blokken var slut) eller ved
+      *en frisk READ. Dette er den eneste vej ind i FOERFIL-LINJE, saa
+      *en "ulaest" linje altid behandles ens uanset kilde.
+       LAES-NAESTE-FOER-LINJE.
+           IF FOER-ER-GEMT-KLAR
+               MOVE FOER-GEMT-LINJE TO FOERFIL-LINJE
+               MOVE "N" TO FOER-HAR-GEMT-LINJE
+           ELSE
+               READ FOERFIL
+                   AT END
+                       MOVE "J" TO FOER-SLUT
+               END-READ
+           END-IF
+           EXIT.
+
+      *Laeser frem til naeste KUNDE-ID/CUSTOMER-ID blok i foer-filen,
+      *springer sidehoved- og blanklinjer uden for en kundeblok over,
+      *og samler blokkens linjer op indtil naeste KUNDE-ID/CUSTOMER-ID
+      *linje eller filens slutning - blokken har variabel laengde
+      *(flerkonto-kunder faar en ekstra KONTO-linje pr. konto), saa
+      *antallet laeste linjer spores i FOER-BLOK-ANTAL i stedet for at
+      *antage et fast linjeantal. Den linje der viser sig at tilhoere
+      *naeste blok skubbes tilbage i gemme-bufferen.
+       LAES-BLOK-FOER.
+           MOVE SPACES TO FOER-KUNDE-ID
+           MOVE 0 TO FOER-BLOK-ANTAL
+           PERFORM UNTIL FOER-ER-SLUT
+               PERFORM LAES-NAESTE-FOER-LINJE
+               IF NOT FOER-ER-SLUT
+                   IF FOERFIL-LINJE(1:9) = "KUNDE-ID:" OR
+                      FOERFIL-LINJE(1:12) = "CUSTOMER-ID:"
+                       MOVE 1 TO FOER-BLOK-ANTAL
+                       MOVE FOERFIL-LINJE TO FOER-BLOK-LINJE(1)
+                       PERFORM UDTRAEK-KUNDE-ID-FOER
+                       PERFORM UNTIL FOER-ER-SLUT
+                           PERFORM LAES-NAESTE-FOER-LINJE
+                           IF NOT FOER-ER-SLUT
+                               IF FOERFIL-LINJE(1:9) = "KUNDE-ID:" OR
+                                  FOERFIL-LINJE(1:12) = "CUSTOMER-ID:"
+                                   MOVE FOERFIL-LINJE TO
+                                       FOER-GEMT-LINJE
+                                   MOVE "J" TO FOER-HAR-GEMT-LINJE
+                                   EXIT PERFORM
+                               ELSE
+                                   ADD 1 TO FOER-BLOK-ANTAL
+                                   MOVE FOERFIL-LINJE TO
+                                       FOER-BLOK-LINJE(FOER-BLOK-ANTAL)
+                               END-IF
+                           END-IF
+                       END-PERFORM
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
+
+      *Se LAES-NAESTE-FOER-LINJE - samme teknik for efter-filen.
+       LAES-NAESTE-EFTER-LINJE.
+           IF EFTER-ER-GEMT-KLAR
+               MOVE EFTER-GEMT-LINJE TO EFTERFIL-LINJE
+               MOVE "N" TO EFTER-HAR-GEMT-LINJE
+           ELSE
+               READ EFTERFIL
+                   AT END
+                       MOVE "J" TO EFTER-SLUT
+               END-READ
+           END-IF
+           EXIT.
+
+       LAES-BLOK-EFTER.
+           MOVE SPACES TO EFTER-KUNDE-ID
+           MOVE 0 TO EFTER-BLOK-ANTAL
+           PERFORM UNTIL EFTER-ER-SLUT
+               PERFORM LAES-NAESTE-EFTER-LINJE
+               IF NOT EFTER-ER-SLUT
+                   IF EFTERFIL-LINJE(1:9) = "KUNDE-ID:" OR
+                      EFTERFIL-LINJE(1:12) = "CUSTOMER-ID:"
+                       MOVE 1 TO EFTER-BLOK-ANTAL
+                       MOVE EFTERFIL-LINJE TO EFTER-BLOK-LINJE(1)
+                       PERFORM UDTRAEK-KUNDE-ID-EFTER
+                       PERFORM UNTIL EFTER-ER-SLUT
+                           PERFORM LAES-NAESTE-EFTER-LINJE
+                           IF NOT EFTER-ER-SLUT
+                               IF EFTERFIL-LINJE(1:9) = "KUNDE-ID:" OR
+                                  EFTERFIL-LINJE(1:12) = "CUSTOMER-ID:"
+                                   MOVE EFTERFIL-LINJE TO
+                                       EFTER-GEMT-LINJE
+                                   MOVE "J" TO EFTER-HAR-GEMT-LINJE
+                                   EXIT PERFORM
+                               ELSE
+                                   ADD 1 TO EFTER-BLOK-ANTAL
+                                   MOVE EFTERFIL-LINJE TO
+                                       EFTER-BLOK-LINJE
+                                       (EFTER-BLOK-ANTAL)
+                               END-IF
+                           END-IF
+                       END-PERFORM
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       UDTRAEK-KUNDE-ID-FOER.
+           UNSTRING FOER-BLOK-LINJE(1) DELIMITED BY ":"
+               INTO LABEL-DEL, KUNDE-ID-DEL
+           MOVE FUNCTION TRIM(KUNDE-ID-DEL) TO FOER-KUNDE-ID
+           EXIT.
+
+       UDTRAEK-KUNDE-ID-EFTER.
+           UNSTRING EFTER-BLOK-LINJE(1) DELIMITED BY ":"
+               INTO LABEL-DEL, KUNDE-ID-DEL
+           MOVE FUNCTION TRIM(KUNDE-ID-DEL) TO EFTER-KUNDE-ID
+           EXIT.
+
+      *Sammenligner kun op til det mindste af de to faktisk laeste
+      *linjeantal - en forskel i selve antal konti (og dermed
+      *blokstoerrelse) er i sig selv en aendring og rapporteres som
+      *saadan, uden at laese forbi den korteste blok.
+       SAMMENLIGN-BLOK.
+           MOVE "J" TO BLOK-ER-ENS
+           IF FOER-BLOK-ANTAL NOT = EFTER-BLOK-ANTAL
+               MOVE "N" TO BLOK-ER-ENS
+           END-IF
+           PERFORM VARYING LINJE-IX FROM 1 BY 1
+                   UNTIL LINJE-IX > FOER-BLOK-ANTAL
+                      OR LINJE-IX > EFTER-BLOK-ANTAL
+               IF FOER-BLOK-LINJE(LINJE-IX) NOT =
+                       EFTER-BLOK-LINJE(LINJE-IX)
+                   MOVE "N" TO BLOK-ER-ENS
+               END-IF
+           END-PERFORM
+           IF BLOK-ENS
+               ADD 1 TO ANTAL-UAENDREDE
+           ELSE
+               DISPLAY "AENDRET KUNDEBLOK: " FOER-KUNDE-ID
+               IF FOER-BLOK-ANTAL NOT = EFTER-BLOK-ANTAL
+                   DISPLAY "  ANTAL LINJER FOER=" FOER-BLOK-ANTAL
+                       " EFTER=" EFTER-BLOK-ANTAL
+               END-IF
+               PERFORM VARYING LINJE-IX FROM 1 BY 1
+                       UNTIL LINJE-IX > FOER-BLOK-ANTAL
+                          OR LINJE-IX > EFTER-BLOK-ANTAL
+                   IF FOER-BLOK-LINJE(LINJE-IX) NOT =
+                           EFTER-BLOK-LINJE(LINJE-IX)
+                       DISPLAY "  FOER : " FOER-BLOK-LINJE(LINJE-IX)
+                       DISPLAY "  EFTER: " EFTER-BLOK-LINJE(LINJE-IX)
+                   END-IF
+               END-PERFORM
+               ADD 1 TO ANTAL-AENDREDE
+           END-IF
+           EXIT.
+
+       VIS-KUN-FOER.
+           DISPLAY "KUN I FOER-KOERSEL: " FOER-KUNDE-ID
+           ADD 1 TO ANTAL-KUN-FOER
+           EXIT.
+
+       VIS-KUN-EFTER.
+           DISPLAY "KUN I EFTER-KOERSEL: " EFTER-KUNDE-ID
+           ADD 1 TO ANTAL-KUN-EFTER
+           EXIT.
