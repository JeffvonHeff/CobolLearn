@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALUTAOMREGNING.
+      *Valutaomregningsrapport - laeser en separat leveret daglig
+      *valutakurstabel (Valutakurser.txt, kurs pr. valuta til DKK) og
+      *viser hver kundes BALANCE omregnet til en DKK-ekvivalent ved
+      *siden af originalbeloebet, saa den samlede eksponering kan
+      *sammenlignes paa tvaers af valutaer paa en enkelt linje.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEFIL ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+           SELECT OPTIONAL VALUTAKURSFIL ASSIGN TO "Valutakurser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VALUTAKURSFIL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEFIL.
+       01 KUNDEOPL.
+       COPY "KUNDEOPL.CPY".
+
+      *Kurstabellens recordformat - en linje pr. valuta, kurs angivet
+      *som DKK-vaerdien af en enhed af valutaen.
+       FD VALUTAKURSFIL.
+       01 VALUTAKURS-RECORD.
+           02 VALUTAKURS-KODE      PIC X(3).
+           02 VALUTAKURS-KURS      PIC 9(3)V9(6).
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-FILE           PIC X VALUE "N".
+       01 KUNDEFIL-STATUS       PIC X(2) VALUE "00".
+       01 VALUTAKURSFIL-STATUS  PIC X(2) VALUE "00".
+       01 KURSFIL-SLUT          PIC X VALUE "N".
+       01 GYLDIGE-VALUTAER.
+           02 FILLER PIC X(12) VALUE "DKKEURUSDGBP".
+       01 GYLDIGE-VALUTAER-TABEL REDEFINES GYLDIGE-VALUTAER.
+           02 GYLDIG-VALUTA OCCURS 4 TIMES PIC X(3).
+
+      *Standardkurser (DKK pr. enhed) hvis Valutakurser.txt ikke er
+      *leveret - overskrives pr. valuta af filen naar den findes.
+       01 VALUTA-KURSER-DATA.
+           02 FILLER PIC 9(3)V9(6) VALUE 1.000000.
+           02 FILLER PIC 9(3)V9(6) VALUE 7.460000.
+           02 FILLER PIC 9(3)V9(6) VALUE 6.900000.
+           02 FILLER PIC 9(3)V9(6) VALUE 8.700000.
+       01 VALUTA-KURSER-TABEL REDEFINES VALUTA-KURSER-DATA.
+           02 VALUTA-KURS OCCURS 4 TIMES PIC 9(3)V9(6).
+
+       01 VALUTA-IX             PIC 9(2) VALUE 1.
+       01 KONTO-IX              PIC 9(2) VALUE 1.
+       01 DKK-EKVIVALENT        PIC S9(9)V9(2).
+       01 SAMLET-EKSPONERING-DKK PIC S9(11)V9(2) VALUE 0.
+       01 ANTAL-KONTI-VIST      PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT KUNDEFIL
+           IF KUNDEFIL-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke aabne kundefil - status "
+                   KUNDEFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM LAES-VALUTAKURSER
+
+           DISPLAY "================================================".
+           DISPLAY "VALUTAOMREGNINGSRAPPORT".
+           DISPLAY "================================================".
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ KUNDEFIL NEXT RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF KUNDE-ID-ER-HEADER OR KUNDE-ID-ER-TRAILER
+                           CONTINUE
+                       ELSE
+                           IF KUNDE-AKTIV
+                               PERFORM OMREGN-KUNDE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE KUNDEFIL
+           DISPLAY "------------------------------------------------".
+           DISPLAY "Konti omregnet : " ANTAL-KONTI-VIST.
+           DISPLAY "Samlet eksponering (DKK-ekvivalent): "
+               SAMLET-EKSPONERING-DKK.
+           STOP RUN.
+
+      *Laeser den separat leverede kurstabel hvis den findes og
+      *overskriver standardkurserne pr. valuta - ellers bevares
+      *standardtabellen uaendret.
+       LAES-VALUTAKURSER.
+           OPEN INPUT VALUTAKURSFIL
+           IF VALUTAKURSFIL-STATUS = "00"
+               MOVE "N" TO KURSFIL-SLUT
+               PERFORM UNTIL KURSFIL-SLUT = "Y"
+                   READ VALUTAKURSFIL
+                       AT END
+                           MOVE "Y" TO KURSFIL-SLUT
+                       NOT AT END
+                           PERFORM OPDATER-VALUTAKURS
+                   END-READ
+               END-PERFORM
+               CLOSE VALUTAKURSFIL
+           END-IF
+           EXIT.
+
+       OPDATER-VALUTAKURS.
+           PERFORM VARYING VALUTA-IX FROM 1 BY 1 UNTIL VALUTA-IX > 4
+               IF VALUTAKURS-KODE = GYLDIG-VALUTA(VALUTA-IX)
+                   MOVE VALUTAKURS-KURS TO VALUTA-KURS(VALUTA-IX)
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       OMREGN-KUNDE.
+           PERFORM VARYING KONTO-IX FROM 1 BY 1
+                   UNTIL KONTO-IX > ANTAL-KONTI
+               PERFORM OMREGN-KONTO
+           END-PERFORM
+           EXIT.
+
+       OMREGN-KONTO.
+           PERFORM VARYING VALUTA-IX FROM 1 BY 1 UNTIL VALUTA-IX > 4
+               IF VALUTAKODE(KONTO-IX) = GYLDIG-VALUTA(VALUTA-IX)
+                   COMPUTE DKK-EKVIVALENT ROUNDED =
+                       BALANCE(KONTO-IX) * VALUTA-KURS(VALUTA-IX)
+                   ADD DKK-EKVIVALENT TO SAMLET-EKSPONERING-DKK
+                   ADD 1 TO ANTAL-KONTI-VIST
+                   DISPLAY KUNDE-ID " KONTO=" KONTONUMMER(KONTO-IX)
+                       " " BALANCE(KONTO-IX) " " VALUTAKODE(KONTO-IX)
+                       " DKK-EKV=" DKK-EKVIVALENT
+               END-IF
+           END-PERFORM
+           EXIT.
