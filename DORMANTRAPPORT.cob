@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMANTRAPPORT.
+      *Rapport over "sovende" konti - flagger enhver konto hvis
+      *BALANCE ikke har aendret sig over de sidste ANTAL-RUNS-N
+      *koersler af Opgave7del2, baseret paa Kundehistorik.txt
+      *(req 021). Sorteres efter kontoens vaerdi, saa de stoerste
+      *sovende konti kommer oeverst i listen til review.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEHISTORIKFIL ASSIGN TO "Kundehistorik.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "Dormantsort.tmp".
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEHISTORIKFIL.
+       01 KUNDEHISTORIK-RECORD.
+           COPY "KUNDEHISTORIK.CPY".
+
+       SD SORT-WORK.
+       01 SORT-RECORD.
+           COPY "KUNDEHISTORIK.CPY"
+               REPLACING HIST-DATO BY SORT-DATO
+                         HIST-KUNDE-ID BY SORT-KUNDE-ID
+                         HIST-KONTONUMMER BY SORT-KONTONUMMER
+                         HIST-BALANCE BY SORT-BALANCE
+                         HIST-VALUTAKODE BY SORT-VALUTAKODE.
+
+       WORKING-STORAGE SECTION.
+       01 ANTAL-RUNS-N        PIC 9(2) VALUE 3.
+       01 END-OF-SORT         PIC X VALUE "N".
+       01 FOERSTE-KONTO       PIC X VALUE "J".
+           88 ER-FOERSTE-KONTO     VALUE "J".
+       01 FORRIGE-KUNDE-ID    PIC X(10) VALUE SPACES.
+       01 FORRIGE-KONTONUMMER PIC X(20) VALUE SPACES.
+       01 FORRIGE-VALUTAKODE  PIC X(3) VALUE SPACES.
+       01 KONTO-ANTAL-OBS     PIC 9(2) VALUE 0.
+       01 KONTO-SKIFT-IX      PIC 9(2).
+       01 BALANCE-VINDUE.
+           02 BALANCE-OBS OCCURS 10 TIMES PIC 9(7)V9(2).
+       01 DORMANT-UENS        PIC X VALUE "N".
+           88 DORMANT-KONSTANT     VALUE "J".
+       01 DORMANT-ANTAL       PIC 9(4) VALUE 0.
+       01 DORMANT-OVERLOB     PIC X VALUE "N".
+           88 DORMANT-ER-OVERLOEBET VALUE "J".
+       01 DORMANT-TABEL.
+           02 DORMANT-POST OCCURS 200 TIMES.
+               03 DORM-KUNDE-ID       PIC X(10).
+               03 DORM-KONTONUMMER    PIC X(20).
+               03 DORM-BALANCE        PIC 9(7)V9(2).
+               03 DORM-VALUTAKODE     PIC X(3).
+       01 SORT-IX              PIC 9(4).
+       01 SORT-IX2             PIC 9(4).
+       01 SORT-IX2-START       PIC 9(4).
+       01 SWAP-POST.
+           02 SWAP-KUNDE-ID       PIC X(10).
+           02 SWAP-KONTONUMMER    PIC X(20).
+           02 SWAP-BALANCE        PIC 9(7)V9(2).
+           02 SWAP-VALUTAKODE     PIC X(3).
+
+       PROCEDURE DIVISION.
+           SORT SORT-WORK
+               ON ASCENDING KEY SORT-KUNDE-ID SORT-KONTONUMMER SORT-DATO
+               USING KUNDEHISTORIKFIL
+               OUTPUT PROCEDURE IS BEHANDL-SORTERET-HISTORIK
+
+           IF DORMANT-ANTAL = 0
+               DISPLAY "Ingen konti med uaendret balance fundet"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               PERFORM SORTER-DORMANT-TABEL
+               PERFORM VIS-DORMANTRAPPORT
+           END-IF
+           IF DORMANT-ER-OVERLOEBET
+               DISPLAY "ADVARSEL: flere end 200 dormante konti fundet"
+                   " - rapporten er afkortet til de foerste 200"
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       BEHANDL-SORTERET-HISTORIK.
+           PERFORM UNTIL END-OF-SORT = "Y"
+               RETURN SORT-WORK
+                   AT END
+                       MOVE "Y" TO END-OF-SORT
+                   NOT AT END
+                       PERFORM BEHANDL-HISTORIK-LINJE
+               END-RETURN
+           END-PERFORM
+           IF NOT ER-FOERSTE-KONTO
+               PERFORM EVALUER-DORMANT
+           END-IF
+           EXIT.
+
+       BEHANDL-HISTORIK-LINJE.
+           IF NOT ER-FOERSTE-KONTO
+               IF SORT-KUNDE-ID NOT = FORRIGE-KUNDE-ID
+                       OR SORT-KONTONUMMER NOT = FORRIGE-KONTONUMMER
+                   PERFORM EVALUER-DORMANT
+                   MOVE 0 TO KONTO-ANTAL-OBS
+               END-IF
+           END-IF
+           MOVE "N" TO FOERSTE-KONTO
+           MOVE SORT-KUNDE-ID TO FORRIGE-KUNDE-ID
+           MOVE SORT-KONTONUMMER TO FORRIGE-KONTONUMMER
+           MOVE SORT-VALUTAKODE TO FORRIGE-VALUTAKODE
+           PERFORM GEM-BALANCE-OBS
+           EXIT.
+
+      *Et glidende vindue af de sidste ANTAL-RUNS-N balancer for den
+      *aktuelle konto - naar vinduet er fyldt rykkes de aeldste
+      *observationer ud til venstre.
+       GEM-BALANCE-OBS.
+           IF KONTO-ANTAL-OBS < ANTAL-RUNS-N
+               ADD 1 TO KONTO-ANTAL-OBS
+               MOVE SORT-BALANCE TO BALANCE-OBS(KONTO-ANTAL-OBS)
+           ELSE
+               PERFORM VARYING KONTO-SKIFT-IX FROM 1 BY 1
+                       UNTIL KONTO-SKIFT-IX >= ANTAL-RUNS-N
+                   MOVE BALANCE-OBS(KONTO-SKIFT-IX + 1)
+                       TO BALANCE-OBS(KONTO-SKIFT-IX)
+               END-PERFORM
+               MOVE SORT-BALANCE TO BALANCE-OBS(ANTAL-RUNS-N)
+           END-IF
+           EXIT.
+
+       EVALUER-DORMANT.
+           IF KONTO-ANTAL-OBS >= ANTAL-RUNS-N
+               MOVE "J" TO DORMANT-UENS
+               PERFORM VARYING KONTO-SKIFT-IX FROM 2 BY 1
+                       UNTIL KONTO-SKIFT-IX > ANTAL-RUNS-N
+                   IF BALANCE-OBS(KONTO-SKIFT-IX) NOT =
+                           BALANCE-OBS(1)
+                       MOVE "N" TO DORMANT-UENS
+                   END-IF
+               END-PERFORM
+               IF DORMANT-KONSTANT
+                   IF DORMANT-ANTAL < 200
+                       ADD 1 TO DORMANT-ANTAL
+                       MOVE FORRIGE-KUNDE-ID
+                           TO DORM-KUNDE-ID(DORMANT-ANTAL)
+                       MOVE FORRIGE-KONTONUMMER
+                           TO DORM-KONTONUMMER(DORMANT-ANTAL)
+                       MOVE BALANCE-OBS(1)
+                           TO DORM-BALANCE(DORMANT-ANTAL)
+                       MOVE FORRIGE-VALUTAKODE
+                           TO DORM-VALUTAKODE(DORMANT-ANTAL)
+                   ELSE
+                       MOVE "J" TO DORMANT-OVERLOB
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+       SORTER-DORMANT-TABEL.
+           PERFORM VARYING SORT-IX FROM 1 BY 1
+                   UNTIL SORT-IX >= DORMANT-ANTAL
+               COMPUTE SORT-IX2-START = SORT-IX + 1
+               PERFORM VARYING SORT-IX2 FROM SORT-IX2-START BY 1
+                       UNTIL SORT-IX2 > DORMANT-ANTAL
+                   IF DORM-BALANCE(SORT-IX2) > DORM-BALANCE(SORT-IX)
+                       MOVE DORMANT-POST(SORT-IX) TO SWAP-POST
+                       MOVE DORMANT-POST(SORT-IX2)
+                           TO DORMANT-POST(SORT-IX)
+                       MOVE SWAP-POST TO DORMANT-POST(SORT-IX2)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           EXIT.
+
+       VIS-DORMANTRAPPORT.
+           DISPLAY "================================================".
+           DISPLAY "SOVENDE KONTI - uaendret balance i sidste "
+               ANTAL-RUNS-N " koersler".
+           DISPLAY "================================================".
+           PERFORM VARYING SORT-IX FROM 1 BY 1
+                   UNTIL SORT-IX > DORMANT-ANTAL
+               DISPLAY DORM-KUNDE-ID(SORT-IX) " "
+                   DORM-KONTONUMMER(SORT-IX) " "
+                   DORM-BALANCE(SORT-IX) " "
+                   DORM-VALUTAKODE(SORT-IX)
+           END-PERFORM
+           EXIT.
