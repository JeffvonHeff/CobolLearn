@@ -29,6 +29,10 @@
              DELIMITED BY SIZE
              INTO SamletNavn
        
+      *Kollapser kun GENTAGNE mellemrum (feltudfyldningen omkring
+      *Fornavn/Efternavn) - et enkelt indlejret mellemrum eller en
+      *bindestreg i et to-ords-efternavn bevares uaendret, saa
+      *hyphenerede/to-ords-efternavne printes korrekt.
        PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > LENGTH OF SamletNavn
            MOVE SamletNavn(IX:1) TO CURRENT-CHAR
            IF CURRENT-CHAR NOT = SPACE OR PREVIOUS-CHAR NOT = SPACE
