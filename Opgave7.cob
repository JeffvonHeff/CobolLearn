@@ -1,42 +1,104 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. Opgave7. 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave7.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO "Kundeoplysninger.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID
+               FILE STATUS IS INPUT-FILE-STATUS.
            SELECT OUTPUT-FILE ASSIGN TO "KundeoplysningerOut.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION. 
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+       DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-KUNDE-ADR.
-         02 NAVN-ADR PIC X(150).
+           COPY "KUNDEOPL.CPY".
 
        FD OUTPUT-FILE.
        01 OUTPUT-KUNDE-ADR.
          02 NAVN-ADR PIC X(150).
-       
-       
+
+
        WORKING-STORAGE SECTION.
-       01 END-OF-FILE     PIC X VALUE "N".
-       
+       01 END-OF-FILE        PIC X VALUE "N".
+       01 INPUT-FILE-STATUS  PIC X(2) VALUE "00".
+       01 OUTPUT-FILE-STATUS PIC X(2) VALUE "00".
+       01 KUNDER-SKREVET     PIC 9(7) VALUE 0.
+       01 HASH-TOTAL         PIC S9(9)V9(2) VALUE 0.
+       01 KONTO-IX           PIC 9(2) VALUE 1.
+       01 TRAILER-LINJE      PIC X(150).
+
        PROCEDURE DIVISION.
            OPEN INPUT INPUT-FILE
+           IF INPUT-FILE-STATUS NOT = "00"
+               DISPLAY "FEJL: Kundeoplysninger.txt findes ikke - "
+                   INPUT-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
            OPEN OUTPUT OUTPUT-FILE
 
               PERFORM UNTIL END-OF-FILE = "Y"
-                READ INPUT-FILE
+                READ INPUT-FILE NEXT RECORD
                      AT END
                           MOVE "Y" TO END-OF-FILE
                      NOT AT END
-                          MOVE INPUT-KUNDE-ADR TO OUTPUT-KUNDE-ADR
-                          WRITE OUTPUT-KUNDE-ADR
-                          DISPLAY "Noget tekst? " OUTPUT-KUNDE-ADR
+                          IF KUNDE-ID-ER-HEADER OR KUNDE-ID-ER-TRAILER
+                              CONTINUE
+                          ELSE
+                           IF KUNDE-AKTIV
+                              MOVE SPACES TO OUTPUT-KUNDE-ADR
+                              STRING KUNDE-ID DELIMITED BY SIZE
+                                  " " DELIMITED BY SIZE
+                                  FORNAVN DELIMITED BY SPACE
+                                  " " DELIMITED BY SIZE
+                                  EFTERNAVN DELIMITED BY SPACE
+                                  INTO NAVN-ADR
+                              END-STRING
+                              WRITE OUTPUT-KUNDE-ADR
+                              IF OUTPUT-FILE-STATUS NOT = "00"
+                                  DISPLAY "FEJL: kan ikke skrive "
+                                      "KundeoplysningerOut.txt for "
+                                      "Kunde-id " KUNDE-ID
+                                      " - status " OUTPUT-FILE-STATUS
+                                  MOVE 8 TO RETURN-CODE
+                                  CLOSE INPUT-FILE OUTPUT-FILE
+                                  STOP RUN
+                              END-IF
+                              PERFORM VARYING KONTO-IX FROM 1 BY 1
+                                      UNTIL KONTO-IX > ANTAL-KONTI
+                                  ADD BALANCE(KONTO-IX) TO HASH-TOTAL
+                              END-PERFORM
+                              ADD 1 TO KUNDER-SKREVET
+                              DISPLAY "Noget tekst? " OUTPUT-KUNDE-ADR
+                           END-IF
+                          END-IF
                 END-READ
               END-PERFORM
-       
+
+           IF KUNDER-SKREVET = 0
+               DISPLAY "ADVARSEL: Kundeoplysninger.txt er tom"
+               MOVE 4 TO RETURN-CODE
+           END-IF
+
+       MOVE SPACES TO TRAILER-LINJE
+       STRING "TRAILER: ANTAL=" KUNDER-SKREVET
+           " HASH=" HASH-TOTAL
+           DELIMITED BY SIZE INTO TRAILER-LINJE
+       END-STRING
+       MOVE TRAILER-LINJE TO OUTPUT-KUNDE-ADR
+       WRITE OUTPUT-KUNDE-ADR
+       IF OUTPUT-FILE-STATUS NOT = "00"
+           DISPLAY "FEJL: kan ikke skrive trailer til "
+               "KundeoplysningerOut.txt - status " OUTPUT-FILE-STATUS
+           MOVE 8 TO RETURN-CODE
+           CLOSE INPUT-FILE OUTPUT-FILE
+           STOP RUN
+       END-IF
+
        CLOSE INPUT-FILE
        CLOSE OUTPUT-FILE
-       STOP RUN.  
-       
\ No newline at end of file
+       STOP RUN.
