@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KUNDEARKIVER.
+      *Arkiverer kundemasteren til en dato-stemplet arkivfil og til
+      *KundeoplysningerGaar.txt, som KUNDEDIFF bruger som i-gaar-
+      *billede. Kopierer post for post via COBOL-fil-I/O i stedet for
+      *en raa OS-kopi af den indekserede fil, da det afhaenger af
+      *hvilken ISAM-backend koersels-miljoeet har konfigureret om en
+      *ren filkopi af ORGANIZATION IS INDEXED's fysiske
+      *lagringsrepraesentation er et fuldstaendigt og konsistent
+      *snapshot - en post-for-post genskrivning gennem COBOL's egne
+      *aabne/laese/skrive-kald er derimod altid korrekt uanset backend.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEFIL ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+           SELECT ARKIVFIL ASSIGN TO ARKIV-NAVN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ARKIV-KUNDE-ID
+               FILE STATUS IS ARKIVFIL-STATUS.
+           SELECT GAARFIL ASSIGN TO "KundeoplysningerGaar.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GAAR-KUNDE-ID
+               FILE STATUS IS GAARFIL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEFIL.
+       01 KUNDEOPL.
+       COPY "KUNDEOPL.CPY".
+
+       FD ARKIVFIL.
+       01 ARKIV-KUNDEOPL.
+       COPY "KUNDEOPL.CPY" REPLACING KUNDE-ID BY ARKIV-KUNDE-ID
+           ANTAL-KONTI BY ARKIV-ANTAL-KONTI.
+
+       FD GAARFIL.
+       01 GAAR-KUNDEOPL.
+       COPY "KUNDEOPL.CPY" REPLACING KUNDE-ID BY GAAR-KUNDE-ID
+           ANTAL-KONTI BY GAAR-ANTAL-KONTI.
+
+       WORKING-STORAGE SECTION.
+       01 KUNDEFIL-STATUS       PIC X(2) VALUE "00".
+       01 ARKIVFIL-STATUS       PIC X(2) VALUE "00".
+       01 GAARFIL-STATUS        PIC X(2) VALUE "00".
+       01 END-OF-FILE           PIC X VALUE "N".
+       01 WS-DATO               PIC 9(8).
+       01 ARKIV-NAVN            PIC X(40).
+       01 ANTAL-ARKIVERET       PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-DATO FROM DATE YYYYMMDD
+           MOVE SPACES TO ARKIV-NAVN
+           STRING "Kundeoplysninger_" DELIMITED BY SIZE
+               WS-DATO DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO ARKIV-NAVN
+           END-STRING
+
+           OPEN INPUT KUNDEFIL
+           IF KUNDEFIL-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke aabne kundefil - status "
+                   KUNDEFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ARKIVFIL
+           IF ARKIVFIL-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke oprette arkivfil - status "
+                   ARKIVFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT GAARFIL
+           IF GAARFIL-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke oprette "
+                   "KundeoplysningerGaar.txt - status " GAARFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ KUNDEFIL NEXT RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM SKRIV-ARKIVPOST
+               END-READ
+           END-PERFORM
+
+           CLOSE KUNDEFIL
+           CLOSE ARKIVFIL
+           CLOSE GAARFIL
+
+           DISPLAY "BATCHKOERSEL: arkiveret som "
+               FUNCTION TRIM(ARKIV-NAVN) " (" ANTAL-ARKIVERET
+               " poster)"
+           DISPLAY "BATCHKOERSEL: KundeoplysningerGaar.txt opdateret"
+           STOP RUN.
+
+       SKRIV-ARKIVPOST.
+           MOVE KUNDEOPL TO ARKIV-KUNDEOPL
+           WRITE ARKIV-KUNDEOPL
+               INVALID KEY
+                   DISPLAY "FEJL: Kan ikke skrive arkivpost "
+                       KUNDE-ID
+           END-WRITE
+           MOVE KUNDEOPL TO GAAR-KUNDEOPL
+           WRITE GAAR-KUNDEOPL
+               INVALID KEY
+                   DISPLAY "FEJL: Kan ikke skrive Gaar-post "
+                       KUNDE-ID
+           END-WRITE
+           ADD 1 TO ANTAL-ARKIVERET
+           EXIT.
