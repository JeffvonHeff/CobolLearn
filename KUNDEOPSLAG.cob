@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KUNDEOPSLAG.
+      *Ad hoc opslagsprogram - operatoeren taster et Kunde-id og faar
+      *hele KUNDEOPL-recorden vist, i stedet for den hardkodede
+      *"Lars Hansen"-demo i Opgave2-5.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL KUNDEFIL ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEFIL.
+       01 KUNDEOPL.
+       COPY "KUNDEOPL.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 KUNDEFIL-STATUS       PIC X(2) VALUE "00".
+       01 VALG                  PIC X(1) VALUE SPACE.
+       01 SOEGE-ID              PIC X(10) VALUE SPACES.
+       01 KONTO-IX              PIC 9(2) VALUE 1.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT KUNDEFIL
+           IF KUNDEFIL-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke aabne kundefil - status "
+                   KUNDEFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL VALG = "X"
+               DISPLAY "----------------------------------------"
+               DISPLAY "Kundeopslag - indtast Kunde-id (X=afslut)"
+               ACCEPT SOEGE-ID
+               MOVE SOEGE-ID TO VALG
+               IF VALG NOT = "X"
+                   MOVE SOEGE-ID TO KUNDE-ID
+                   READ KUNDEFIL
+                       INVALID KEY
+                           DISPLAY "FEJL: Kunde findes ikke"
+                       NOT INVALID KEY
+                           PERFORM VIS-KUNDEOPL
+                   END-READ
+               END-IF
+           END-PERFORM
+
+           CLOSE KUNDEFIL
+           STOP RUN.
+
+       VIS-KUNDEOPL.
+           DISPLAY "Kunde-id           : " KUNDE-ID
+           DISPLAY "Fornavn & efternavn: " FORNAVN " " EFTERNAVN
+           DISPLAY "Vejnavn            : " VEJNAVN OF ADDRESSE
+           DISPLAY "Husnr/etage/side   : " HUSNR OF ADDRESSE " "
+               ETAGE OF ADDRESSE " " SIDE OF ADDRESSE
+           DISPLAY "Postnr/by          : " POSTNR OF ADDRESSE " "
+               BYNAVN OF ADDRESSE
+           DISPLAY "Telefon/email      : " TELEFON OF KONTAKT " "
+               EMAIL OF KONTAKT
+           DISPLAY "Antal konti        : " ANTAL-KONTI
+           PERFORM VIS-KONTI
+           EXIT.
+
+       VIS-KONTI.
+           PERFORM VARYING KONTO-IX FROM 1 BY 1
+                   UNTIL KONTO-IX > ANTAL-KONTI
+               DISPLAY "  Konto " KONTO-IX ": " KONTONUMMER(KONTO-IX)
+                   " " BALANCE(KONTO-IX) " " VALUTAKODE(KONTO-IX)
+           END-PERFORM
+           EXIT.
