@@ -0,0 +1,297 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KUNDEVEDLIGEHOLD.
+      *Vedligeholdelsesprogram - opret/ret/slet en enkelt kunde
+      *i Kundeoplysninger.txt via direkte opslag paa KUNDE-ID.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL KUNDEFIL ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+           SELECT LOGFIL ASSIGN TO "KundeVedligeLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOGFIL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEFIL.
+       01 KUNDEOPL.
+       COPY "KUNDEOPL.CPY".
+
+       FD LOGFIL.
+       01 LOGLINJE                 PIC X(350).
+
+       WORKING-STORAGE SECTION.
+       01 KUNDEFIL-STATUS          PIC X(2) VALUE "00".
+       01 LOGFIL-STATUS            PIC X(2) VALUE "00".
+       01 VALG                     PIC X(1) VALUE SPACE.
+       01 SOEGE-ID                 PIC X(10) VALUE SPACES.
+       01 FOER-BILLEDE              PIC X(313) VALUE SPACES.
+       01 DATO-TID                 PIC X(8) VALUE SPACES.
+
+      *Samme valideringsregler som KUNDEIMPORT.cob's VALIDER-IMPORT
+      *bruger for sin skrivevej til Kundeoplysninger.txt - en manuelt
+      *indtastet kunde skal bestaa de samme kontroller som en
+      *importeret kunde, saa opret/ret ikke kan smugle en ugyldig
+      *balance, valutakode eller kontonummer forbi disken.
+       01 GYLDIG-RECORD             PIC X VALUE "J".
+           88 RECORD-GYLDIG             VALUE "J".
+       01 GYLDIGE-VALUTAER.
+           02 FILLER PIC X(12) VALUE "DKKEURUSDGBP".
+       01 GYLDIGE-VALUTAER-TABEL REDEFINES GYLDIGE-VALUTAER.
+           02 GYLDIG-VALUTA OCCURS 4 TIMES PIC X(3).
+       01 VALUTA-IX                 PIC 9(2) VALUE 1.
+       01 KONTO-TRIMMET             PIC X(20).
+       01 KONTO-LAENGDE             PIC 9(2).
+       01 KONTO-POS                 PIC 9(2) VALUE 1.
+       01 KONTO-SUM                 PIC 9(4).
+       01 KONTO-CIFFER              PIC 9.
+       01 KONTO-GYLDIGT             PIC X VALUE "J".
+           88 KONTONUMMER-GYLDIGT       VALUE "J".
+       01 INP-KONTONUMMER           PIC X(20).
+       01 INP-BALANCE               PIC X(12).
+       01 INP-VALUTAKODE            PIC X(3).
+       01 INP-VEJNAVN               PIC X(20).
+       01 INP-TELEFON               PIC X(15).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIK.
+           OPEN I-O KUNDEFIL
+           IF KUNDEFIL-STATUS NOT = "00" AND KUNDEFIL-STATUS NOT = "05"
+               DISPLAY "FEJL: Kan ikke aabne kundefil - status "
+                   KUNDEFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND LOGFIL
+           IF LOGFIL-STATUS NOT = "00"
+               CLOSE LOGFIL
+               OPEN OUTPUT LOGFIL
+           END-IF
+
+           PERFORM UNTIL VALG = "X"
+               DISPLAY "----------------------------------------"
+               DISPLAY "Kundevedligeholdelse: A-opret C-ret D-slet"
+               DISPLAY "                      I-opslag X-afslut"
+               ACCEPT VALG
+               EVALUATE VALG
+                   WHEN "A" PERFORM OPRET-KUNDE
+                   WHEN "C" PERFORM RET-KUNDE
+                   WHEN "D" PERFORM SLET-KUNDE
+                   WHEN "I" PERFORM OPSLAG-KUNDE
+                   WHEN "X" CONTINUE
+                   WHEN OTHER DISPLAY "Ukendt valg"
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE KUNDEFIL
+           CLOSE LOGFIL
+           STOP RUN.
+
+       OPRET-KUNDE.
+           DISPLAY "Kunde-id: "
+           ACCEPT SOEGE-ID
+           MOVE SPACES TO KUNDEOPL
+           MOVE SOEGE-ID TO KUNDE-ID
+           DISPLAY "Fornavn: "
+           ACCEPT FORNAVN
+           DISPLAY "Efternavn: "
+           ACCEPT EFTERNAVN
+           MOVE 1 TO ANTAL-KONTI
+           DISPLAY "Kontonummer: "
+           ACCEPT INP-KONTONUMMER
+           DISPLAY "Balance: "
+           ACCEPT INP-BALANCE
+           DISPLAY "Valutakode: "
+           ACCEPT INP-VALUTAKODE
+           PERFORM VALIDER-KUNDE-FELTER
+           IF RECORD-GYLDIG
+               MOVE INP-KONTONUMMER TO KONTONUMMER(1)
+               MOVE FUNCTION NUMVAL(INP-BALANCE) TO BALANCE(1)
+               MOVE INP-VALUTAKODE TO VALUTAKODE(1)
+               MOVE "A" TO KUNDE-STATUS
+               WRITE KUNDEOPL
+                   INVALID KEY
+                       DISPLAY "FEJL: Kunde findes allerede"
+                   NOT INVALID KEY
+                       PERFORM LOG-OPRET
+               END-WRITE
+           ELSE
+               DISPLAY "FEJL: Kunde ikke oprettet - se valideringsfejl"
+           END-IF
+           EXIT.
+
+       RET-KUNDE.
+           DISPLAY "Kunde-id der skal rettes: "
+           ACCEPT SOEGE-ID
+           MOVE SOEGE-ID TO KUNDE-ID
+           READ KUNDEFIL
+               INVALID KEY
+                   DISPLAY "FEJL: Kunde findes ikke"
+               NOT INVALID KEY
+                   MOVE KUNDEOPL TO FOER-BILLEDE
+                   DISPLAY "Ny balance konto 1 (ENTER for uaendret): "
+                   ACCEPT INP-BALANCE
+                   DISPLAY "Ny vejnavn (ENTER for uaendret): "
+                   ACCEPT INP-VEJNAVN
+                   DISPLAY "Ny telefon (ENTER for uaendret): "
+                   ACCEPT INP-TELEFON
+                   IF INP-VEJNAVN NOT = SPACES
+                       MOVE INP-VEJNAVN TO VEJNAVN OF ADDRESSE
+                   END-IF
+                   IF INP-TELEFON NOT = SPACES
+                       MOVE INP-TELEFON TO TELEFON OF KONTAKT
+                   END-IF
+                   MOVE "J" TO GYLDIG-RECORD
+                   IF INP-BALANCE NOT = SPACES
+                       IF FUNCTION TEST-NUMVAL(INP-BALANCE) NOT = 0
+                           MOVE "N" TO GYLDIG-RECORD
+                           DISPLAY "FEJL: Balance er ikke numerisk - "
+                               "rettelse afvist"
+                       ELSE
+                           MOVE FUNCTION NUMVAL(INP-BALANCE)
+                               TO BALANCE(1)
+                       END-IF
+                   END-IF
+                   IF RECORD-GYLDIG
+                       REWRITE KUNDEOPL
+                           INVALID KEY
+                               DISPLAY "FEJL: Kan ikke rette kunde"
+                           NOT INVALID KEY
+                               PERFORM LOG-RET
+                       END-REWRITE
+                   END-IF
+           END-READ
+           EXIT.
+
+      *Samme kontrolregler som KUNDEIMPORT.cob's VALIDER-IMPORT
+      *(ikke-numerisk balance, ukendt valutakode, ugyldigt
+      *kontonummer-tjekciffer).
+       VALIDER-KUNDE-FELTER.
+           MOVE "J" TO GYLDIG-RECORD
+           IF FUNCTION TEST-NUMVAL(INP-BALANCE) NOT = 0
+               MOVE "N" TO GYLDIG-RECORD
+               DISPLAY "FEJL: Balance er ikke numerisk"
+           ELSE
+               PERFORM TJEK-VALUTAKODE
+               IF RECORD-GYLDIG
+                   PERFORM TJEK-KONTONUMMER
+               END-IF
+           END-IF
+           EXIT.
+
+       TJEK-VALUTAKODE.
+           MOVE "N" TO GYLDIG-RECORD
+           PERFORM VARYING VALUTA-IX FROM 1 BY 1 UNTIL VALUTA-IX > 4
+               IF INP-VALUTAKODE = GYLDIG-VALUTA(VALUTA-IX)
+                   MOVE "J" TO GYLDIG-RECORD
+               END-IF
+           END-PERFORM
+           IF NOT RECORD-GYLDIG
+               DISPLAY "FEJL: Ukendt valutakode"
+           END-IF
+           EXIT.
+
+       TJEK-KONTONUMMER.
+           MOVE "J" TO KONTO-GYLDIGT
+           MOVE FUNCTION TRIM(INP-KONTONUMMER) TO KONTO-TRIMMET
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(INP-KONTONUMMER))
+               TO KONTO-LAENGDE
+           IF KONTO-LAENGDE < 5
+               MOVE "N" TO KONTO-GYLDIGT
+           ELSE
+               IF KONTO-TRIMMET(1:3) NOT ALPHABETIC
+                   MOVE "N" TO KONTO-GYLDIGT
+               END-IF
+           END-IF
+           IF KONTONUMMER-GYLDIGT
+               MOVE 0 TO KONTO-SUM
+               PERFORM VARYING KONTO-POS FROM 4 BY 1
+                       UNTIL KONTO-POS > KONTO-LAENGDE - 1
+                   IF KONTO-TRIMMET(KONTO-POS:1) NOT NUMERIC
+                       MOVE "N" TO KONTO-GYLDIGT
+                   ELSE
+                       ADD FUNCTION NUMVAL(KONTO-TRIMMET(KONTO-POS:1))
+                           TO KONTO-SUM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF KONTONUMMER-GYLDIGT
+               IF KONTO-TRIMMET(KONTO-LAENGDE:1) NOT NUMERIC
+                   MOVE "N" TO KONTO-GYLDIGT
+               ELSE
+                   MOVE FUNCTION MOD(KONTO-SUM, 10) TO KONTO-CIFFER
+                   IF KONTO-CIFFER NOT =
+                       FUNCTION NUMVAL(KONTO-TRIMMET(KONTO-LAENGDE:1))
+                       MOVE "N" TO KONTO-GYLDIGT
+                   END-IF
+               END-IF
+           END-IF
+           IF NOT KONTONUMMER-GYLDIGT
+               MOVE "N" TO GYLDIG-RECORD
+               DISPLAY "FEJL: Ugyldigt kontonummerformat"
+           END-IF
+           EXIT.
+
+       SLET-KUNDE.
+           DISPLAY "Kunde-id der skal slettes: "
+           ACCEPT SOEGE-ID
+           MOVE SOEGE-ID TO KUNDE-ID
+           READ KUNDEFIL
+               INVALID KEY
+                   DISPLAY "FEJL: Kunde findes ikke"
+               NOT INVALID KEY
+                   MOVE KUNDEOPL TO FOER-BILLEDE
+                   MOVE "D" TO KUNDE-STATUS
+                   REWRITE KUNDEOPL
+                       INVALID KEY
+                           DISPLAY "FEJL: Kan ikke slette kunde"
+                       NOT INVALID KEY
+                           PERFORM LOG-SLET
+                   END-REWRITE
+           END-READ
+           EXIT.
+
+       OPSLAG-KUNDE.
+           DISPLAY "Kunde-id der skal findes: "
+           ACCEPT SOEGE-ID
+           MOVE SOEGE-ID TO KUNDE-ID
+           READ KUNDEFIL
+               INVALID KEY
+                   DISPLAY "FEJL: Kunde findes ikke"
+               NOT INVALID KEY
+                   DISPLAY KUNDEOPL
+           END-READ
+           EXIT.
+
+       LOG-OPRET.
+           MOVE SPACES TO LOGLINJE
+           STRING "OPRET  " KUNDE-ID " EFTER=" KUNDEOPL
+               DELIMITED BY SIZE INTO LOGLINJE
+           END-STRING
+           WRITE LOGLINJE
+           EXIT.
+
+       LOG-RET.
+           MOVE SPACES TO LOGLINJE
+           STRING "RET    " KUNDE-ID " FOER="
+               FOER-BILLEDE DELIMITED BY SIZE
+               INTO LOGLINJE
+           END-STRING
+           WRITE LOGLINJE
+           MOVE SPACES TO LOGLINJE
+           STRING "RET    " KUNDE-ID " EFTER=" KUNDEOPL
+               DELIMITED BY SIZE INTO LOGLINJE
+           END-STRING
+           WRITE LOGLINJE
+           EXIT.
+
+       LOG-SLET.
+           MOVE SPACES TO LOGLINJE
+           STRING "SLET   " KUNDE-ID " FOER="
+               FOER-BILLEDE DELIMITED BY SIZE
+               INTO LOGLINJE
+           END-STRING
+           WRITE LOGLINJE
+           EXIT.
