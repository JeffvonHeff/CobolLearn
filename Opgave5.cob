@@ -10,9 +10,10 @@
        MOVE "K123456789" TO KUNDE-ID
        MOVE "Lars" TO FORNAVN
        MOVE "Hansen" TO EFTERNAVN
-       MOVE "DKK1234567890" TO KONTONUMMER
-       MOVE "15000.75" TO BALANCE
-       MOVE "DKK" TO VALUTAKODE
+       MOVE 1 TO ANTAL-KONTI
+       MOVE "DKK1234567890" TO KONTONUMMER(1)
+       MOVE "15000.75" TO BALANCE(1)
+       MOVE "DKK" TO VALUTAKODE(1)
       *Nedenfor kommer en display - Cobols m√•de at skrive i konsollen 
        DISPLAY KUNDEOPL
        STOP RUN.  
