@@ -4,50 +4,430 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO "Kundeoplysninger.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID
+               FILE STATUS IS INPUT-FILE-STATUS.
            SELECT OUTPUT-FILE ASSIGN TO "KundeoplysningerOut.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT AFVISTFIL ASSIGN TO "KundeAfvisninger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINTFIL ASSIGN TO "Opgave7del2.chk"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT KUNDEHISTORIKFIL ASSIGN TO "Kundehistorik.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION. 
+       DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-KUNDE-ADR.
            COPY "KUNDEOPL.CPY".
-               
+
        FD OUTPUT-FILE.
        01 OUTPUT-KUNDE-ADR.
          02 NAVN-ADR PIC X(150).
-       
-       
+
+       FD AFVISTFIL.
+       01 AFVIST-RECORD.
+           COPY "AFVISNING.CPY".
+
+      *Checkpointrecorden rummer baade genstart-noeglen og de
+      *koersel-taellere der ellers nulstilles ved en programstart, saa
+      *en genstartet koersel kan fortsaette afstemningen/sidetallet i
+      *stedet for at rapportere kun den delmaengde der blev behandlet
+      *efter genstarten.
+       FD CHECKPOINTFIL.
+       01 CHECKPOINT-RECORD.
+           02 CHK-ID                  PIC X(10).
+           02 CHK-INPUT-LAEST         PIC 9(7).
+           02 CHK-KUNDER-SKREVET      PIC 9(7).
+           02 CHK-AFVIST              PIC 9(7).
+           02 CHK-LINJER-SKREVET      PIC 9(7).
+           02 CHK-SIDE-NUMMER         PIC 9(4).
+           02 CHK-HASH-TOTAL          PIC S9(9)V9(2).
+
+       FD KUNDEHISTORIKFIL.
+       01 KUNDEHISTORIK-RECORD.
+           COPY "KUNDEHISTORIK.CPY".
+
        WORKING-STORAGE SECTION.
        01 END-OF-FILE         PIC X VALUE "N".
+       01 INPUT-FILE-STATUS   PIC X(2) VALUE "00".
+       01 OUTPUT-FILE-STATUS  PIC X(2) VALUE "00".
+       01 CHECKPOINT-ID       PIC X(10) VALUE SPACES.
+       01 GENSTART            PIC X VALUE "N".
+           88 GENSTART-FRA-CHECKPOINT VALUE "J".
+       01 RECORD-TAELLER      PIC 9(7) VALUE 0.
+       01 CHECKPOINT-INTERVAL PIC 9(7) VALUE 50.
+       01 CHECKPOINT-STATUS   PIC X(2) VALUE "00".
+       01 KUNDER-SKREVET      PIC 9(7) VALUE 0.
+       01 INPUT-RECORDS-LAEST PIC 9(7) VALUE 0.
+       01 OUTPUT-LINJER-SKREVET PIC 9(7) VALUE 0.
+       01 KOERSEL-DATO        PIC 9(8).
+       01 ANTAL-AFVIST        PIC 9(7) VALUE 0.
+       01 TELEFON-CIFRE       PIC X(15) VALUE SPACES.
+       01 TELEFON-CIFRE-LAENGDE PIC 9(2) VALUE 0.
+       01 TELEFON-SIFFER-IX   PIC 9(2).
+       01 TELEFON-LOKALNR     PIC X(8) VALUE SPACES.
+       01 TELEFON-STANDARD    PIC X(15) VALUE SPACES.
+       01 HASH-TOTAL          PIC S9(9)V9(2) VALUE 0.
+       01 TRAILER-LINJE       PIC X(150).
        01 SamletNavn          PIC X(40) VALUE SPACES.
        01 SamletAdr           PIC X(100) VALUE SPACES.
        01 PostnrogBy          PIC X(50) VALUE SPACES.
        01 TelefonogMail       PIC X(50) VALUE SPACES.
-       
-       PROCEDURE DIVISION.
+       01 GYLDIG-RECORD       PIC X VALUE "J".
+           88 RECORD-GYLDIG       VALUE "J".
+       01 GYLDIGE-VALUTAER.
+           02 FILLER PIC X(12) VALUE "DKKEURUSDGBP".
+       01 GYLDIGE-VALUTAER-TABEL REDEFINES GYLDIGE-VALUTAER.
+           02 GYLDIG-VALUTA OCCURS 4 TIMES PIC X(3).
+       01 VALUTA-IX           PIC 9(2) VALUE 1.
+       01 KONTO-IX            PIC 9(2) VALUE 1.
+       01 ADR-POS             PIC 9(3).
+       01 KONTO-POS           PIC 9(2) VALUE 1.
+       01 KONTO-TRIMMET       PIC X(20).
+       01 KONTO-LAENGDE       PIC 9(2).
+       01 KONTO-SUM           PIC 9(4).
+       01 KONTO-CIFFER        PIC 9.
+       01 KONTO-GYLDIGT       PIC X VALUE "J".
+           88 KONTONUMMER-GYLDIGT    VALUE "J".
+       01 SPROG                PIC X(2) VALUE "DA".
+           88 SPROG-DANSK          VALUE "DA".
+           88 SPROG-ENGELSK        VALUE "EN".
+       01 LABEL-KUNDE-ID       PIC X(12) VALUE "KUNDE-ID:".
+       01 LABEL-NAVN           PIC X(12) VALUE "NAVN:".
+       01 LABEL-ADRESSE        PIC X(12) VALUE "ADRESSE:".
+       01 LABEL-BY             PIC X(12) VALUE "BY:".
+       01 LABEL-KONTAKT        PIC X(12) VALUE "KONTAKT:".
+       01 LABEL-KOERSELSDATO   PIC X(20) VALUE "KOERSELSDATO:".
+       01 LABEL-SIDE           PIC X(8)  VALUE "SIDE:".
+       01 LABEL-KONTO          PIC X(12) VALUE "KONTO:".
+       01 LABEL-BALANCE        PIC X(12) VALUE "BALANCE:".
+       01 KONTONUMMER-MASKERET PIC X(20).
 
+      *Postnr/by-referencetabel (samme par som KUNDEGENERATOR bruger
+      *til at generere testdata, saa genereret testdata altid
+      *validerer rent her) - kun til at fange et tastefejlsramt
+      *postnummer paa en kendt by, ikke en udtoemmende liste over alle
+      *danske postnumre.
+       01 POSTBY-DATA.
+           02 FILLER PIC X(24) VALUE "1050Koebenhavn K       ".
+           02 FILLER PIC X(24) VALUE "2800Kongens Lyngby     ".
+           02 FILLER PIC X(24) VALUE "4000Roskilde           ".
+           02 FILLER PIC X(24) VALUE "5000Odense C           ".
+           02 FILLER PIC X(24) VALUE "8000Aarhus C           ".
+           02 FILLER PIC X(24) VALUE "9000Aalborg            ".
+       01 POSTBY-TABEL REDEFINES POSTBY-DATA.
+           02 POSTBY-OPSLAG OCCURS 6 TIMES.
+               03 POSTBY-POSTNR   PIC X(4).
+               03 POSTBY-BYNAVN   PIC X(20).
+       01 POSTBY-IX            PIC 9(2) VALUE 1.
 
+      *Sidehoved gentages for hver KUNDER-PR-SIDE kundeblokke, saa
+      *KundeoplysningerOut.txt kan udskrives/arkiveres som en rigtig
+      *rapport i stedet for en ubrudt strøm af kundeblokke.
+       01 SIDE-NUMMER          PIC 9(4) VALUE 0.
+       01 KUNDER-PR-SIDE       PIC 9(4) VALUE 20.
+       01 KUNDER-PAA-SIDE      PIC 9(4) VALUE 0.
 
+       PROCEDURE DIVISION.
+           PERFORM SAET-SPROG
+           ACCEPT KOERSEL-DATO FROM DATE YYYYMMDD
+           PERFORM LAES-CHECKPOINT
 
            OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE
+           IF INPUT-FILE-STATUS NOT = "00"
+               DISPLAY "FEJL: Kundeoplysninger.txt findes ikke - "
+                   INPUT-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF GENSTART-FRA-CHECKPOINT
+               DISPLAY "Genstarter efter checkpoint " CHECKPOINT-ID
+               OPEN EXTEND OUTPUT-FILE
+               MOVE CHECKPOINT-ID TO KUNDE-ID OF INPUT-KUNDE-ADR
+               START INPUT-FILE KEY IS GREATER THAN KUNDE-ID
+                   INVALID KEY
+                       MOVE "Y" TO END-OF-FILE
+               END-START
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF
+           OPEN OUTPUT AFVISTFIL
+           OPEN EXTEND KUNDEHISTORIKFIL
 
               PERFORM UNTIL END-OF-FILE = "Y"
-                READ INPUT-FILE
+                READ INPUT-FILE NEXT RECORD
                      AT END
                           MOVE "Y" TO END-OF-FILE
                      NOT AT END
-                         PERFORM KUNDEBEHANDLING
+                         ADD 1 TO INPUT-RECORDS-LAEST
+                         IF KUNDE-ID-ER-HEADER OR KUNDE-ID-ER-TRAILER
+                             CONTINUE
+                         ELSE
+                             IF KUNDE-AKTIV
+                                 PERFORM VALIDER-INPUT
+                                 IF RECORD-GYLDIG
+                                     PERFORM KUNDEBEHANDLING
+                                 ELSE
+                                     PERFORM SKRIV-AFVIST-RECORD
+                                     ADD 1 TO ANTAL-AFVIST
+                                 END-IF
+                             END-IF
+                         END-IF
+                         PERFORM OPDATER-CHECKPOINT
                 END-READ
               END-PERFORM
-       
+
+           IF KUNDER-SKREVET = 0 AND NOT GENSTART-FRA-CHECKPOINT
+               DISPLAY "ADVARSEL: Kundeoplysninger.txt er tom"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               IF ANTAL-AFVIST > 0
+                   DISPLAY "ADVARSEL: " ANTAL-AFVIST
+                       " record(er) afvist"
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+
+       PERFORM SKRIV-TRAILER
+
        CLOSE INPUT-FILE
              OUTPUT-FILE
+             AFVISTFIL
+             KUNDEHISTORIKFIL
+       PERFORM SLET-CHECKPOINT
+       PERFORM VIS-KONTROLRAPPORT
+
+       STOP RUN.
+
+      *Afstemningsrapport saa operatoeren kan se at antal laeste
+      *input-records, formaterede kunder og skrevne output-linjer
+      *haenger sammen foer filen frigives.
+       VIS-KONTROLRAPPORT.
+           DISPLAY "================================================".
+           DISPLAY "KONTROLRAPPORT - Opgave7del2".
+           DISPLAY "================================================".
+           DISPLAY "Input-records laest     : " INPUT-RECORDS-LAEST.
+           DISPLAY "Kunder formateret       : " KUNDER-SKREVET.
+           DISPLAY "Output-linjer skrevet   : " OUTPUT-LINJER-SKREVET.
+           EXIT.
+
+       SKRIV-TRAILER.
+           MOVE SPACES TO TRAILER-LINJE
+           STRING "TRAILER: ANTAL=" KUNDER-SKREVET
+               " HASH-BALANCE=" HASH-TOTAL
+               DELIMITED BY SIZE INTO TRAILER-LINJE
+           END-STRING
+           MOVE TRAILER-LINJE TO OUTPUT-KUNDE-ADR
+           PERFORM SKRIV-STATEMENT-LINJE
+           ADD 1 TO OUTPUT-LINJER-SKREVET
+           EXIT.
+
+      *Kontoudtogets labels styres af en sprogknap (STATEMENT-SPROG i
+      *miljoeet), saa kontoret kan koere samme program med engelske
+      *labels uden en separat kopi af programmet. Ukendt/manglende
+      *vaerdi falder tilbage til dansk.
+       SAET-SPROG.
+           ACCEPT SPROG FROM ENVIRONMENT "STATEMENT-SPROG"
+           IF NOT SPROG-DANSK AND NOT SPROG-ENGELSK
+               MOVE "DA" TO SPROG
+           END-IF
+           IF SPROG-ENGELSK
+               MOVE "CUSTOMER-ID:" TO LABEL-KUNDE-ID
+               MOVE "NAME:"        TO LABEL-NAVN
+               MOVE "ADDRESS:"     TO LABEL-ADRESSE
+               MOVE "CITY:"        TO LABEL-BY
+               MOVE "CONTACT:"     TO LABEL-KONTAKT
+               MOVE "RUN DATE:"    TO LABEL-KOERSELSDATO
+               MOVE "PAGE:"        TO LABEL-SIDE
+               MOVE "ACCOUNT:"     TO LABEL-KONTO
+               MOVE "BALANCE:"     TO LABEL-BALANCE
+           END-IF
+           EXIT.
+
+       LAES-CHECKPOINT.
+           MOVE "N" TO GENSTART
+           OPEN INPUT CHECKPOINTFIL
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINTFIL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CHK-ID NOT = SPACES
+                           MOVE CHK-ID TO CHECKPOINT-ID
+                           MOVE CHK-INPUT-LAEST    TO
+                               INPUT-RECORDS-LAEST
+                           MOVE CHK-KUNDER-SKREVET TO KUNDER-SKREVET
+                           MOVE CHK-AFVIST         TO ANTAL-AFVIST
+                           MOVE CHK-LINJER-SKREVET TO
+                               OUTPUT-LINJER-SKREVET
+                           MOVE CHK-SIDE-NUMMER    TO SIDE-NUMMER
+                           MOVE CHK-HASH-TOTAL     TO HASH-TOTAL
+                           MOVE "J" TO GENSTART
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINTFIL
+           END-IF
+           EXIT.
+
+       OPDATER-CHECKPOINT.
+           ADD 1 TO RECORD-TAELLER
+           IF RECORD-TAELLER >= CHECKPOINT-INTERVAL
+               MOVE 0 TO RECORD-TAELLER
+               OPEN OUTPUT CHECKPOINTFIL
+               MOVE KUNDE-ID OF INPUT-KUNDE-ADR TO CHK-ID
+               MOVE INPUT-RECORDS-LAEST    TO CHK-INPUT-LAEST
+               MOVE KUNDER-SKREVET         TO CHK-KUNDER-SKREVET
+               MOVE ANTAL-AFVIST           TO CHK-AFVIST
+               MOVE OUTPUT-LINJER-SKREVET  TO CHK-LINJER-SKREVET
+               MOVE SIDE-NUMMER            TO CHK-SIDE-NUMMER
+               MOVE HASH-TOTAL             TO CHK-HASH-TOTAL
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINTFIL
+           END-IF
+           EXIT.
+
+       SLET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFIL
+           MOVE SPACES TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINTFIL
+           EXIT.
+
+       VALIDER-INPUT.
+           MOVE "J" TO GYLDIG-RECORD
+           MOVE SPACES TO AFVIST-AARSAGSTEKST
+           IF KUNDE-ID = SPACES
+               MOVE "N" TO GYLDIG-RECORD
+               MOVE "01" TO AFVIST-AARSAGSKODE
+               MOVE "Manglende Kunde-id"
+                   TO AFVIST-AARSAGSTEKST
+           ELSE
+               PERFORM VALIDER-KONTI
+               IF RECORD-GYLDIG
+                   PERFORM TJEK-POSTNRBY
+               END-IF
+           END-IF
+           EXIT.
+
+       VALIDER-KONTI.
+           PERFORM VARYING KONTO-IX FROM 1 BY 1
+                   UNTIL KONTO-IX > ANTAL-KONTI OR NOT RECORD-GYLDIG
+               IF BALANCE(KONTO-IX) NOT NUMERIC
+                   MOVE "N" TO GYLDIG-RECORD
+                   MOVE "02" TO AFVIST-AARSAGSKODE
+                   MOVE "Balance er ikke numerisk"
+                       TO AFVIST-AARSAGSTEKST
+               ELSE
+                   PERFORM TJEK-VALUTAKODE
+                   IF RECORD-GYLDIG
+                       PERFORM TJEK-KONTONUMMER
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
+
+      *Kontonummerets sidste ciffer skal vaere tjekcifferet - summen
+      *(modulus 10) af de foregaaende cifre efter det 3-bogstavs
+      *valutapraefiks.
+       TJEK-KONTONUMMER.
+           MOVE "J" TO KONTO-GYLDIGT
+           MOVE FUNCTION TRIM(KONTONUMMER(KONTO-IX)) TO KONTO-TRIMMET
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(KONTONUMMER(KONTO-IX)))
+               TO KONTO-LAENGDE
+           IF KONTO-LAENGDE < 5
+               MOVE "N" TO KONTO-GYLDIGT
+           ELSE
+               IF KONTO-TRIMMET(1:3) NOT ALPHABETIC
+                   MOVE "N" TO KONTO-GYLDIGT
+               END-IF
+           END-IF
+           IF KONTONUMMER-GYLDIGT
+               MOVE 0 TO KONTO-SUM
+               PERFORM VARYING KONTO-POS FROM 4 BY 1
+                       UNTIL KONTO-POS > KONTO-LAENGDE - 1
+                   IF KONTO-TRIMMET(KONTO-POS:1) NOT NUMERIC
+                       MOVE "N" TO KONTO-GYLDIGT
+                   ELSE
+                       ADD FUNCTION NUMVAL(KONTO-TRIMMET(KONTO-POS:1))
+                           TO KONTO-SUM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF KONTONUMMER-GYLDIGT
+               IF KONTO-TRIMMET(KONTO-LAENGDE:1) NOT NUMERIC
+                   MOVE "N" TO KONTO-GYLDIGT
+               ELSE
+                   MOVE FUNCTION MOD(KONTO-SUM, 10) TO KONTO-CIFFER
+                   IF KONTO-CIFFER NOT =
+                       FUNCTION NUMVAL(KONTO-TRIMMET(KONTO-LAENGDE:1))
+                       MOVE "N" TO KONTO-GYLDIGT
+                   END-IF
+               END-IF
+           END-IF
+           IF NOT KONTONUMMER-GYLDIGT
+               MOVE "N" TO GYLDIG-RECORD
+               MOVE "04" TO AFVIST-AARSAGSKODE
+               MOVE "Ugyldigt kontonummerformat"
+                   TO AFVIST-AARSAGSTEKST
+           END-IF
+           EXIT.
+
+       TJEK-VALUTAKODE.
+           MOVE "N" TO GYLDIG-RECORD
+           PERFORM VARYING VALUTA-IX FROM 1 BY 1
+                   UNTIL VALUTA-IX > 4
+               IF VALUTAKODE(KONTO-IX) = GYLDIG-VALUTA(VALUTA-IX)
+                   MOVE "J" TO GYLDIG-RECORD
+               END-IF
+           END-PERFORM
+           IF NOT RECORD-GYLDIG
+               MOVE "03" TO AFVIST-AARSAGSKODE
+               MOVE "Ukendt valutakode" TO AFVIST-AARSAGSTEKST
+           END-IF
+           EXIT.
+
+      *Flager kun et reelt postnr/by-misforhold (postnummeret findes i
+      *referencetabellen, men med en anden by end den indtastede) - et
+      *postnummer der slet ikke staar i den lille referencetabel
+      *afvises IKKE, da tabellen ikke er en udtoemmende liste over
+      *alle danske postnumre.
+       TJEK-POSTNRBY.
+           PERFORM VARYING POSTBY-IX FROM 1 BY 1 UNTIL POSTBY-IX > 6
+               IF POSTNR OF ADDRESSE = POSTBY-POSTNR(POSTBY-IX)
+                   IF FUNCTION TRIM(BYNAVN OF ADDRESSE) NOT =
+                           FUNCTION TRIM(POSTBY-BYNAVN(POSTBY-IX))
+                       MOVE "N" TO GYLDIG-RECORD
+                       MOVE "05" TO AFVIST-AARSAGSKODE
+                       MOVE "Postnummer og by stemmer ikke overens"
+                           TO AFVIST-AARSAGSTEKST
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       SKRIV-AFVIST-RECORD.
+           MOVE KUNDE-ID TO AFVIST-KUNDE-ID
+           WRITE AFVIST-RECORD
+           EXIT.
 
-       STOP RUN.  
-       
        KUNDEBEHANDLING.
+           IF KUNDER-PAA-SIDE = 0
+               PERFORM SKRIV-SIDEHOVED
+           END-IF
+           ADD 1 TO KUNDER-SKREVET
+           ADD 1 TO KUNDER-PAA-SIDE
+           ADD 6 TO OUTPUT-LINJER-SKREVET
+           PERFORM VARYING KONTO-IX FROM 1 BY 1
+                   UNTIL KONTO-IX > ANTAL-KONTI
+               ADD BALANCE(KONTO-IX) TO HASH-TOTAL
+               PERFORM SKRIV-HISTORIK
+           END-PERFORM
            PERFORM FORMAT-NAVN
            PERFORM FORMAT-ADRESSE
            PERFORM FORMAT-POSTNRBY
@@ -56,61 +436,178 @@
 
 
        MOVE SPACES TO NAVN-ADR
-       STRING "KUNDE-ID: " KUNDE-ID DELIMITED BY SIZE
+       STRING LABEL-KUNDE-ID DELIMITED BY SPACE
+            " " DELIMITED BY SIZE
+            KUNDE-ID DELIMITED BY SIZE
             INTO NAVN-ADR
        END-STRING
-       WRITE OUTPUT-KUNDE-ADR
+       PERFORM SKRIV-STATEMENT-LINJE
 
        MOVE SPACES TO NAVN-ADR
-       STRING "NAVN: " SamletNavn DELIMITED BY SIZE
+       STRING LABEL-NAVN DELIMITED BY SPACE
+            " " DELIMITED BY SIZE
+            SamletNavn DELIMITED BY SIZE
             INTO NAVN-ADR
        END-STRING
-       WRITE OUTPUT-KUNDE-ADR
+       PERFORM SKRIV-STATEMENT-LINJE
 
        MOVE SPACES TO NAVN-ADR
-       STRING "ADRESSE: " SamletAdr DELIMITED BY SIZE
+       STRING LABEL-ADRESSE DELIMITED BY SPACE
+            " " DELIMITED BY SIZE
+            SamletAdr DELIMITED BY SIZE
             INTO NAVN-ADR
        END-STRING
-       WRITE OUTPUT-KUNDE-ADR
+       PERFORM SKRIV-STATEMENT-LINJE
 
        MOVE SPACES TO NAVN-ADR
-       STRING "BY: " PostnrogBy DELIMITED BY SIZE
+       STRING LABEL-BY DELIMITED BY SPACE
+            " " DELIMITED BY SIZE
+            PostnrogBy DELIMITED BY SIZE
             INTO NAVN-ADR
        END-STRING
-       WRITE OUTPUT-KUNDE-ADR
+       PERFORM SKRIV-STATEMENT-LINJE
 
        MOVE SPACES TO NAVN-ADR
-       STRING "KONTAKT: " TelefonogMail DELIMITED BY SIZE
+       STRING LABEL-KONTAKT DELIMITED BY SPACE
+            " " DELIMITED BY SIZE
+            TelefonogMail DELIMITED BY SIZE
             INTO NAVN-ADR
        END-STRING
-       WRITE OUTPUT-KUNDE-ADR
+       PERFORM SKRIV-STATEMENT-LINJE
+
+       PERFORM VARYING KONTO-IX FROM 1 BY 1 UNTIL KONTO-IX > ANTAL-KONTI
+           PERFORM SKRIV-KONTOLINJE
+       END-PERFORM
 
        MOVE SPACES TO NAVN-ADR
-       WRITE OUTPUT-KUNDE-ADR
+       PERFORM SKRIV-STATEMENT-LINJE
+
+       IF KUNDER-PAA-SIDE >= KUNDER-PR-SIDE
+           MOVE 0 TO KUNDER-PAA-SIDE
+       END-IF
        EXIT.
 
+      *Enkelt skrivepunkt for statement-linjer, saa en disk-fuld/
+      *rettigheds-fejl under udskrivningen opdages med det samme -
+      *jobbet stopper rent med besked om hvilken KUNDE-ID der var
+      *under behandling, i stedet for en tavst afkortet outputfil.
+       SKRIV-STATEMENT-LINJE.
+           WRITE OUTPUT-KUNDE-ADR
+           IF OUTPUT-FILE-STATUS NOT = "00"
+               DISPLAY "FEJL: kan ikke skrive KundeoplysningerOut.txt"
+                   " for Kunde-id " KUNDE-ID OF INPUT-KUNDE-ADR
+                   " - status " OUTPUT-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               CLOSE INPUT-FILE OUTPUT-FILE AFVISTFIL KUNDEHISTORIKFIL
+               STOP RUN
+           END-IF
+           EXIT.
 
+      *Kontonummer og balance pr. konto - kontonummeret vises
+      *maskeret til de sidste 4 cifre (samme MASKER-KONTONUMMER-
+      *teknik som Opgave6 bruger til konsoludskriften), saa et
+      *udskrevet kontoudtog ikke blotter hele kontonummeret.
+       SKRIV-KONTOLINJE.
+           PERFORM MASKER-KONTONUMMER
+           MOVE SPACES TO NAVN-ADR
+           STRING LABEL-KONTO DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               KONTONUMMER-MASKERET DELIMITED BY SPACE
+               "  " DELIMITED BY SIZE
+               LABEL-BALANCE DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               BALANCE(KONTO-IX) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               VALUTAKODE(KONTO-IX) DELIMITED BY SIZE
+               INTO NAVN-ADR
+           END-STRING
+           PERFORM SKRIV-STATEMENT-LINJE
+           ADD 1 TO OUTPUT-LINJER-SKREVET
+           EXIT.
 
+       MASKER-KONTONUMMER.
+           MOVE ALL "*" TO KONTONUMMER-MASKERET
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(KONTONUMMER(KONTO-IX)))
+               TO KONTO-LAENGDE
+           IF KONTO-LAENGDE > 4
+               MOVE KONTONUMMER(KONTO-IX)(KONTO-LAENGDE - 3:4)
+                   TO KONTONUMMER-MASKERET(KONTO-LAENGDE - 3:4)
+           END-IF
+           EXIT.
+
+      *Rapportsidehoved med koerselsdato og sidetal, skrevet foer
+      *foerste kundeblok paa hver side (gentaget hver KUNDER-PR-SIDE
+      *kundeblokke), konsistent med hvordan resten af vores udskrevne
+      *batch-output ser ud.
+       SKRIV-SIDEHOVED.
+           ADD 1 TO SIDE-NUMMER
+           MOVE SPACES TO NAVN-ADR
+           STRING LABEL-KOERSELSDATO DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               KOERSEL-DATO DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               LABEL-SIDE DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               SIDE-NUMMER DELIMITED BY SIZE
+               INTO NAVN-ADR
+           END-STRING
+           PERFORM SKRIV-STATEMENT-LINJE
+           ADD 1 TO OUTPUT-LINJER-SKREVET
+           MOVE SPACES TO NAVN-ADR
+           PERFORM SKRIV-STATEMENT-LINJE
+           ADD 1 TO OUTPUT-LINJER-SKREVET
+           EXIT.
+
+
+
+      *Et balance-snapshot pr. konto, appendet til Kundehistorik.txt,
+      *saa trend-/dormant-rapporter (req 022) kan se udviklingen over
+      *flere koersler i stedet for kun dagens tal.
+       SKRIV-HISTORIK.
+           MOVE KOERSEL-DATO TO HIST-DATO
+           MOVE KUNDE-ID OF INPUT-KUNDE-ADR TO HIST-KUNDE-ID
+           MOVE KONTONUMMER(KONTO-IX) TO HIST-KONTONUMMER
+           MOVE BALANCE(KONTO-IX) TO HIST-BALANCE
+           MOVE VALUTAKODE(KONTO-IX) TO HIST-VALUTAKODE
+           WRITE KUNDEHISTORIK-RECORD
+           EXIT.
+
+      *EFTERNAVN bruger FUNCTION TRIM + DELIMITED BY SIZE (ikke
+      *DELIMITED BY SPACE) saa et bindestregs- eller to-ords-efternavn
+      *(f.eks. "Moeller-Nielsen" eller "von Trapp") ikke bliver skaaret
+      *af ved det foerste indlejrede mellemrum - kun den omgivende
+      *feltudfyldning skal fjernes.
        FORMAT-NAVN.
            MOVE SPACES TO SamletNavn
            STRING FORNAVN DELIMITED BY SPACE
              " " DELIMITED BY SIZE
-             EFTERNAVN DELIMITED BY SPACE
+             FUNCTION TRIM(EFTERNAVN) DELIMITED BY SIZE
              INTO SamletNavn
            END-STRING
            EXIT.
 
+      *Etage/side udelades naar de er blanke, saa adressen ikke faar
+      *overfloedige kommaer/mellemrum for kunder uden den oplysning.
        FORMAT-ADRESSE.
            MOVE SPACES TO SamletAdr
+           MOVE 1 TO ADR-POS
            STRING VEJNAVN OF ADDRESSE DELIMITED BY SPACE
                " " DELIMITED BY SIZE
                HUSNR OF ADDRESSE DELIMITED BY SPACE
-               " " DELIMITED BY SIZE
-               ETAGE OF ADDRESSE DELIMITED BY SPACE
-               " " DELIMITED BY SIZE
-               SIDE OF ADDRESSE DELIMITED BY SPACE
-               INTO SamletAdr
+               INTO SamletAdr WITH POINTER ADR-POS
            END-STRING
+           IF ETAGE OF ADDRESSE NOT = SPACES
+               STRING ", " DELIMITED BY SIZE
+                   ETAGE OF ADDRESSE DELIMITED BY SPACE
+                   INTO SamletAdr WITH POINTER ADR-POS
+               END-STRING
+           END-IF
+           IF SIDE OF ADDRESSE NOT = SPACES
+               STRING " " DELIMITED BY SIZE
+                   SIDE OF ADDRESSE DELIMITED BY SPACE
+                   INTO SamletAdr WITH POINTER ADR-POS
+               END-STRING
+           END-IF
            EXIT.
 
        FORMAT-POSTNRBY.
@@ -123,10 +620,50 @@
            EXIT.
        
        FORMAT-TELEFONMAIL.
+           PERFORM STANDARDISER-TELEFON
            MOVE SPACES TO TelefonogMail
-           STRING TELEFON OF KONTAKT DELIMITED BY SPACE
+           STRING TELEFON-STANDARD DELIMITED BY SPACE
                " " DELIMITED BY SIZE
                EMAIL OF KONTAKT DELIMITED BY SPACE
                INTO TelefonogMail
            END-STRING
-           EXIT.   
+           EXIT.
+
+      *Traekker cifrene ud af TELEFON (uanset om kunden er indtastet
+      *med eller uden landekode/mellemrum) og skriver dem i et fast
+      *"+45 XX XX XX XX"-visningsformat, saa kontoudtoget ikke viser
+      *nogle kunder med og andre uden landekode.
+       STANDARDISER-TELEFON.
+           MOVE SPACES TO TELEFON-CIFRE
+           MOVE 0 TO TELEFON-CIFRE-LAENGDE
+           PERFORM VARYING TELEFON-SIFFER-IX FROM 1 BY 1
+                   UNTIL TELEFON-SIFFER-IX > 15
+               IF TELEFON OF KONTAKT(TELEFON-SIFFER-IX:1) IS NUMERIC
+                   ADD 1 TO TELEFON-CIFRE-LAENGDE
+                   MOVE TELEFON OF KONTAKT(TELEFON-SIFFER-IX:1)
+                       TO TELEFON-CIFRE(TELEFON-CIFRE-LAENGDE:1)
+               END-IF
+           END-PERFORM
+           IF TELEFON-CIFRE-LAENGDE = 8
+               MOVE TELEFON-CIFRE(1:8) TO TELEFON-LOKALNR
+           ELSE
+               IF TELEFON-CIFRE-LAENGDE = 10
+                       AND TELEFON-CIFRE(1:2) = "45"
+                   MOVE TELEFON-CIFRE(3:8) TO TELEFON-LOKALNR
+               ELSE
+                   MOVE SPACES TO TELEFON-LOKALNR
+               END-IF
+           END-IF
+           IF TELEFON-LOKALNR NOT = SPACES
+               MOVE SPACES TO TELEFON-STANDARD
+               STRING "+45 " DELIMITED BY SIZE
+                   TELEFON-LOKALNR(1:2) " " DELIMITED BY SIZE
+                   TELEFON-LOKALNR(3:2) " " DELIMITED BY SIZE
+                   TELEFON-LOKALNR(5:2) " " DELIMITED BY SIZE
+                   TELEFON-LOKALNR(7:2) DELIMITED BY SIZE
+                   INTO TELEFON-STANDARD
+               END-STRING
+           ELSE
+               MOVE TELEFON OF KONTAKT TO TELEFON-STANDARD
+           END-IF
+           EXIT.
