@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGIONSRAPPORT.
+      *Regional rollup-rapport - grupperer kunder efter POSTNR-interval
+      *(mappet til landsdel/region) og summerer antal kunder og samlet
+      *BALANCE pr. region.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEFIL ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEFIL.
+       01 KUNDEOPL.
+       COPY "KUNDEOPL.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-FILE           PIC X VALUE "N".
+       01 KUNDEFIL-STATUS       PIC X(2) VALUE "00".
+       01 KONTO-IX              PIC 9(2) VALUE 1.
+       01 REGION-IX             PIC 9(2) VALUE 1.
+       01 KUNDE-BALANCE-TOTAL   PIC S9(9)V9(2).
+
+       01 REGION-DATA.
+           02 FILLER PIC X(23) VALUE "10002999Hovedstaden    ".
+           02 FILLER PIC X(23) VALUE "30003699Nordsjaelland  ".
+           02 FILLER PIC X(23) VALUE "40004999Sjaelland      ".
+           02 FILLER PIC X(23) VALUE "50006999Syddanmark     ".
+           02 FILLER PIC X(23) VALUE "70008999Midtjylland    ".
+           02 FILLER PIC X(23) VALUE "90009999Nordjylland    ".
+       01 REGION-TABEL REDEFINES REGION-DATA.
+           02 REGION-ENTRY OCCURS 6 TIMES.
+               03 REGION-FRA     PIC X(4).
+               03 REGION-TIL     PIC X(4).
+               03 REGION-NAVN    PIC X(15).
+
+       01 REGION-FUNDET         PIC X VALUE "N".
+           88 REGION-ER-FUNDET      VALUE "J".
+       01 REGION-TOTALER.
+           02 REGION-TOTAL OCCURS 6 TIMES.
+               03 REGION-ANTAL      PIC 9(7) VALUE 0.
+               03 REGION-BALANCE    PIC S9(9)V9(2) VALUE 0.
+       01 UKENDT-ANTAL           PIC 9(7) VALUE 0.
+       01 UKENDT-BALANCE         PIC S9(9)V9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT KUNDEFIL
+           IF KUNDEFIL-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke aabne kundefil - status "
+                   KUNDEFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ KUNDEFIL NEXT RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF KUNDE-ID-ER-HEADER OR KUNDE-ID-ER-TRAILER
+                           CONTINUE
+                       ELSE
+                           IF KUNDE-AKTIV
+                               PERFORM OPSAML-REGION
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE KUNDEFIL
+           PERFORM VIS-REGIONSRAPPORT
+           STOP RUN.
+
+       OPSAML-REGION.
+           MOVE 0 TO KUNDE-BALANCE-TOTAL
+           PERFORM VARYING KONTO-IX FROM 1 BY 1
+                   UNTIL KONTO-IX > ANTAL-KONTI
+               ADD BALANCE(KONTO-IX) TO KUNDE-BALANCE-TOTAL
+           END-PERFORM
+
+           MOVE "N" TO REGION-FUNDET
+           PERFORM VARYING REGION-IX FROM 1 BY 1 UNTIL REGION-IX > 6
+               IF POSTNR OF ADDRESSE >= REGION-FRA(REGION-IX)
+                   AND POSTNR OF ADDRESSE <= REGION-TIL(REGION-IX)
+                   MOVE "J" TO REGION-FUNDET
+                   ADD 1 TO REGION-ANTAL(REGION-IX)
+                   ADD KUNDE-BALANCE-TOTAL TO REGION-BALANCE(REGION-IX)
+               END-IF
+           END-PERFORM
+           IF NOT REGION-ER-FUNDET
+               ADD 1 TO UKENDT-ANTAL
+               ADD KUNDE-BALANCE-TOTAL TO UKENDT-BALANCE
+           END-IF
+           EXIT.
+
+       VIS-REGIONSRAPPORT.
+           DISPLAY "================================================".
+           DISPLAY "REGIONSRAPPORT - kunder og balance pr. landsdel".
+           DISPLAY "================================================".
+           PERFORM VARYING REGION-IX FROM 1 BY 1 UNTIL REGION-IX > 6
+               DISPLAY REGION-NAVN(REGION-IX) ": ANTAL="
+                   REGION-ANTAL(REGION-IX)
+                   " BALANCE=" REGION-BALANCE(REGION-IX)
+           END-PERFORM
+           DISPLAY "UKENDT POSTNR: ANTAL=" UKENDT-ANTAL
+               " BALANCE=" UKENDT-BALANCE
+           EXIT.
