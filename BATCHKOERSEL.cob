@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHKOERSEL.
+      *Orkestreret batch-koersel - kaeder Opgave6 (validering/
+      *konsoludskrift) og Opgave7del2 (kontoudtog) saa de koerer i
+      *den rigtige raekkefoelge mod samme Kundeoplysninger.txt, og
+      *stopper kaeden med en alarm hvis et tidligere skridt fejler,
+      *i stedet for at en fejlet nat-koersel opdages manuelt
+      *naeste morgen. Arkiverer input-filen dato-stemplet efter en
+      *gennemfoert koersel, jf. req 020.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 STEP-STATUS        PIC 9(3) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "================================================".
+           DISPLAY "BATCHKOERSEL: starter skridt 1 - Opgave6".
+           DISPLAY "================================================".
+           CALL "SYSTEM" USING "./Opgave6"
+           MOVE RETURN-CODE TO STEP-STATUS
+           IF STEP-STATUS >= 8
+               DISPLAY "BATCHKOERSEL: Opgave6 fejlede - returkode "
+                   STEP-STATUS
+               DISPLAY "BATCHKOERSEL: koersel stoppet foer Opgave7del2"
+               MOVE STEP-STATUS TO RETURN-CODE
+               STOP RUN
+           END-IF
+           DISPLAY "BATCHKOERSEL: Opgave6 gennemfoert - returkode "
+               STEP-STATUS
+
+           DISPLAY "================================================".
+           DISPLAY "BATCHKOERSEL: starter skridt 2 - Opgave7del2".
+           DISPLAY "================================================".
+           CALL "SYSTEM" USING "./Opgave7del2"
+           MOVE RETURN-CODE TO STEP-STATUS
+           IF STEP-STATUS >= 8
+               DISPLAY "BATCHKOERSEL: Opgave7del2 fejlede - returkode "
+                   STEP-STATUS
+               MOVE STEP-STATUS TO RETURN-CODE
+               STOP RUN
+           END-IF
+           DISPLAY "BATCHKOERSEL: Opgave7del2 gennemfoert - returkode "
+               STEP-STATUS
+
+           PERFORM ARKIVER-KUNDEFIL
+           IF STEP-STATUS >= 8
+               STOP RUN
+           END-IF
+
+           DISPLAY "================================================".
+           DISPLAY "BATCHKOERSEL: batch-koersel gennemfoert uden fejl".
+           DISPLAY "================================================".
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+
+      *Tager en dato-stemplet kopi af dagens Kundeoplysninger.txt til
+      *arkivet (saa en tidligere koersel altid kan genafspilles) og
+      *opdaterer KundeoplysningerGaar.txt, som KUNDEDIFF bruger som
+      *i-gaar-billede ved naeste dags koersel. Kopieringen sker i
+      *KUNDEARKIVER via COBOL-fil-I/O post for post, ikke en raa OS-
+      *kopi af den indekserede fil - se KUNDEARKIVER.cob for hvorfor.
+       ARKIVER-KUNDEFIL.
+           CALL "SYSTEM" USING "./KUNDEARKIVER"
+           MOVE RETURN-CODE TO STEP-STATUS
+           IF STEP-STATUS >= 8
+               DISPLAY "BATCHKOERSEL: KUNDEARKIVER fejlede - returkode "
+                   STEP-STATUS
+               MOVE STEP-STATUS TO RETURN-CODE
+           END-IF
+           EXIT.
