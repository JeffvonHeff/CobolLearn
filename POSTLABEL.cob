@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSTLABEL.
+      *Udtraek af adresseetiketter til kuvertprinteren - laeser
+      *Kundeoplysninger.txt og skriver et etiketblok pr. kunde
+      *(navn, vejnavn+husnr, postnr+by) til Posteliketter.txt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEFIL ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+           SELECT ETIKETFIL ASSIGN TO "Posteliketter.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEFIL.
+       01 KUNDEOPL.
+       COPY "KUNDEOPL.CPY".
+
+       FD ETIKETFIL.
+       01 ETIKETLINJE           PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-FILE           PIC X VALUE "N".
+       01 KUNDEFIL-STATUS       PIC X(2) VALUE "00".
+       01 ANTAL-ETIKETTER       PIC 9(7) VALUE 0.
+       01 SamletNavn            PIC X(40) VALUE SPACES.
+       01 VejOgHusnr            PIC X(30) VALUE SPACES.
+       01 PostnrOgBy            PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT KUNDEFIL
+           IF KUNDEFIL-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke aabne kundefil - status "
+                   KUNDEFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ETIKETFIL
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ KUNDEFIL NEXT RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF KUNDE-ID-ER-HEADER OR KUNDE-ID-ER-TRAILER
+                           CONTINUE
+                       ELSE
+                           IF KUNDE-AKTIV
+                               PERFORM SKRIV-ETIKET
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF ANTAL-ETIKETTER = 0
+               DISPLAY "ADVARSEL: Kundeoplysninger.txt er tom"
+               MOVE 4 TO RETURN-CODE
+           END-IF
+
+           CLOSE KUNDEFIL
+           CLOSE ETIKETFIL
+           DISPLAY "Etiketter skrevet: " ANTAL-ETIKETTER
+           STOP RUN.
+
+       SKRIV-ETIKET.
+           MOVE SPACES TO SamletNavn
+           STRING FORNAVN DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               EFTERNAVN DELIMITED BY SPACE
+               INTO SamletNavn
+           END-STRING
+
+           MOVE SPACES TO VejOgHusnr
+           STRING VEJNAVN OF ADDRESSE DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               HUSNR OF ADDRESSE DELIMITED BY SPACE
+               INTO VejOgHusnr
+           END-STRING
+
+           MOVE SPACES TO PostnrOgBy
+           STRING POSTNR OF ADDRESSE DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               BYNAVN OF ADDRESSE DELIMITED BY SPACE
+               INTO PostnrOgBy
+           END-STRING
+
+           MOVE SamletNavn TO ETIKETLINJE
+           WRITE ETIKETLINJE
+           MOVE VejOgHusnr TO ETIKETLINJE
+           WRITE ETIKETLINJE
+           MOVE PostnrOgBy TO ETIKETLINJE
+           WRITE ETIKETLINJE
+           MOVE SPACES TO ETIKETLINJE
+           WRITE ETIKETLINJE
+
+           ADD 1 TO ANTAL-ETIKETTER
+           EXIT.
