@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KUNDEIMPORT.
+      *Bulk-import af nye kunder fra en ekstern onboarding-feed
+      *(OnboardingImport.txt, kommasepareret - andet format end vores
+      *eget KUNDEOPL-layout). Maapper hver linje ind i KUNDEOPL.CPY,
+      *validerer den efter samme regler som Opgave7del2's VALIDER-
+      *INPUT (saa en daarlig post fra partneren ikke kan smugle sig
+      *forbi de kontroller vi allerede stiller til vores egen feed),
+      *og tilfoejer de godkendte kunder til Kundeoplysninger.txt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IMPORTFIL ASSIGN TO "OnboardingImport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IMPORTFIL-STATUS.
+           SELECT KUNDEFIL ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+           SELECT AFVISTFIL ASSIGN TO "OnboardingAfvisninger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD IMPORTFIL.
+       01 IMPORT-LINJE           PIC X(200).
+
+       FD KUNDEFIL.
+       01 KUNDEOPL.
+       COPY "KUNDEOPL.CPY".
+
+       FD AFVISTFIL.
+       01 AFVIST-RECORD.
+           COPY "AFVISNING.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-FILE            PIC X VALUE "N".
+       01 IMPORTFIL-STATUS       PIC X(2) VALUE "00".
+       01 KUNDEFIL-STATUS        PIC X(2) VALUE "00".
+       01 ANTAL-LAEST            PIC 9(7) VALUE 0.
+       01 ANTAL-IMPORTERET       PIC 9(7) VALUE 0.
+       01 ANTAL-AFVIST           PIC 9(7) VALUE 0.
+
+      *Onboarding-feedens kolonner, i den raekkefoelge partneren
+      *leverer dem - tilsvarer felterne i KUNDEOPL.CPY.
+       01 IMP-KUNDE-ID           PIC X(10).
+       01 IMP-FORNAVN            PIC X(20).
+       01 IMP-EFTERNAVN          PIC X(20).
+       01 IMP-VEJNAVN            PIC X(20).
+       01 IMP-HUSNR              PIC X(5).
+       01 IMP-ETAGE              PIC X(3).
+       01 IMP-SIDE               PIC X(3).
+       01 IMP-POSTNR             PIC X(4).
+       01 IMP-BY                 PIC X(20).
+       01 IMP-TELEFON            PIC X(15).
+       01 IMP-EMAIL              PIC X(30).
+       01 IMP-KONTONUMMER        PIC X(20).
+       01 IMP-BALANCE            PIC X(12).
+       01 IMP-VALUTAKODE         PIC X(3).
+
+       01 GYLDIG-RECORD          PIC X VALUE "J".
+           88 RECORD-GYLDIG          VALUE "J".
+       01 GYLDIGE-VALUTAER.
+           02 FILLER PIC X(12) VALUE "DKKEURUSDGBP".
+       01 GYLDIGE-VALUTAER-TABEL REDEFINES GYLDIGE-VALUTAER.
+           02 GYLDIG-VALUTA OCCURS 4 TIMES PIC X(3).
+       01 VALUTA-IX              PIC 9(2) VALUE 1.
+       01 KONTO-TRIMMET          PIC X(20).
+       01 KONTO-LAENGDE          PIC 9(2).
+       01 KONTO-POS              PIC 9(2) VALUE 1.
+       01 KONTO-SUM              PIC 9(4).
+       01 KONTO-CIFFER           PIC 9.
+       01 KONTO-GYLDIGT          PIC X VALUE "J".
+           88 KONTONUMMER-GYLDIGT    VALUE "J".
+
+      *Samme postnr/by-referencetabel som Opgave7del2's TJEK-POSTNRBY -
+      *kun til at fange et tastefejlsramt postnummer paa en kendt by.
+       01 POSTBY-DATA.
+           02 FILLER PIC X(24) VALUE "1050Koebenhavn K       ".
+           02 FILLER PIC X(24) VALUE "2800Kongens Lyngby     ".
+           02 FILLER PIC X(24) VALUE "4000Roskilde           ".
+           02 FILLER PIC X(24) VALUE "5000Odense C           ".
+           02 FILLER PIC X(24) VALUE "8000Aarhus C           ".
+           02 FILLER PIC X(24) VALUE "9000Aalborg            ".
+       01 POSTBY-TABEL REDEFINES POSTBY-DATA.
+           02 POSTBY-OPSLAG OCCURS 6 TIMES.
+               03 POSTBY-POSTNR   PIC X(4).
+               03 POSTBY-BYNAVN   PIC X(20).
+       01 POSTBY-IX              PIC 9(2) VALUE 1.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT IMPORTFIL
+           IF IMPORTFIL-STATUS NOT = "00"
+               DISPLAY "FEJL: OnboardingImport.txt findes ikke - "
+                   IMPORTFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN I-O KUNDEFIL
+           IF KUNDEFIL-STATUS NOT = "00" AND KUNDEFIL-STATUS NOT = "05"
+               DISPLAY "FEJL: Kan ikke aabne kundefil - status "
+                   KUNDEFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT AFVISTFIL
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ IMPORTFIL
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       ADD 1 TO ANTAL-LAEST
+                       PERFORM BEHANDL-IMPORT-LINJE
+               END-READ
+           END-PERFORM
+
+           CLOSE IMPORTFIL
+           CLOSE KUNDEFIL
+           CLOSE AFVISTFIL
+
+           DISPLAY "================================================"
+           DISPLAY "KUNDEIMPORT - bulk-import fra onboarding-feed"
+           DISPLAY "================================================"
+           DISPLAY "Linjer laest      : " ANTAL-LAEST
+           DISPLAY "Kunder importeret : " ANTAL-IMPORTERET
+           DISPLAY "Linjer afvist     : " ANTAL-AFVIST
+
+           IF ANTAL-AFVIST > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       BEHANDL-IMPORT-LINJE.
+           PERFORM LAES-IMPORT-FELTER
+           PERFORM VALIDER-IMPORT
+           IF RECORD-GYLDIG
+               PERFORM MAP-TIL-KUNDEOPL
+               WRITE KUNDEOPL
+                   INVALID KEY
+                       MOVE "N" TO GYLDIG-RECORD
+                       MOVE "06" TO AFVIST-AARSAGSKODE
+                       MOVE "Kunde-id findes allerede"
+                           TO AFVIST-AARSAGSTEKST
+                   NOT INVALID KEY
+                       ADD 1 TO ANTAL-IMPORTERET
+               END-WRITE
+           END-IF
+           IF NOT RECORD-GYLDIG
+               PERFORM SKRIV-AFVIST-RECORD
+               ADD 1 TO ANTAL-AFVIST
+           END-IF
+           EXIT.
+
+      *Splitter onboarding-feedens kommaseparerede kolonner op - et
+      *andet recordformat end vores eget KUNDEOPL, jf. kravet om at
+      *kunne modtage data fra et partnersystem.
+       LAES-IMPORT-FELTER.
+           UNSTRING IMPORT-LINJE DELIMITED BY ","
+               INTO IMP-KUNDE-ID, IMP-FORNAVN, IMP-EFTERNAVN,
+                   IMP-VEJNAVN, IMP-HUSNR, IMP-ETAGE, IMP-SIDE,
+                   IMP-POSTNR, IMP-BY, IMP-TELEFON, IMP-EMAIL,
+                   IMP-KONTONUMMER, IMP-BALANCE, IMP-VALUTAKODE
+           EXIT.
+
+       MAP-TIL-KUNDEOPL.
+           MOVE SPACES TO KUNDEOPL
+           MOVE IMP-KUNDE-ID      TO KUNDE-ID
+           MOVE IMP-FORNAVN       TO FORNAVN
+           MOVE IMP-EFTERNAVN     TO EFTERNAVN
+           MOVE IMP-VEJNAVN       TO VEJNAVN OF ADDRESSE
+           MOVE IMP-HUSNR         TO HUSNR OF ADDRESSE
+           MOVE IMP-ETAGE         TO ETAGE OF ADDRESSE
+           MOVE IMP-SIDE          TO SIDE OF ADDRESSE
+           MOVE IMP-POSTNR        TO POSTNR OF ADDRESSE
+           MOVE IMP-BY            TO BYNAVN OF ADDRESSE
+           MOVE IMP-TELEFON       TO TELEFON OF KONTAKT
+           MOVE IMP-EMAIL         TO EMAIL OF KONTAKT
+           MOVE "A"               TO KUNDE-STATUS
+           MOVE 1                 TO ANTAL-KONTI
+           MOVE IMP-KONTONUMMER   TO KONTONUMMER(1)
+           MOVE FUNCTION NUMVAL(IMP-BALANCE) TO BALANCE(1)
+           MOVE IMP-VALUTAKODE    TO VALUTAKODE(1)
+           EXIT.
+
+      *Samme kontrolregler som Opgave7del2's VALIDER-INPUT (manglende
+      *Kunde-id, ikke-numerisk balance, ukendt valutakode, ugyldigt
+      *kontonummer-tjekciffer, postnr/by-misforhold), saa en post fra
+      *partnerfeeden skal bestaa de samme kontroller som vores egen.
+       VALIDER-IMPORT.
+           MOVE "J" TO GYLDIG-RECORD
+           MOVE SPACES TO AFVIST-AARSAGSTEKST
+           MOVE IMP-KUNDE-ID TO AFVIST-KUNDE-ID
+           IF IMP-KUNDE-ID = SPACES
+               MOVE "N" TO GYLDIG-RECORD
+               MOVE "01" TO AFVIST-AARSAGSKODE
+               MOVE "Manglende Kunde-id" TO AFVIST-AARSAGSTEKST
+           ELSE
+               IF FUNCTION TEST-NUMVAL(IMP-BALANCE) NOT = 0
+                   MOVE "N" TO GYLDIG-RECORD
+                   MOVE "02" TO AFVIST-AARSAGSKODE
+                   MOVE "Balance er ikke numerisk"
+                       TO AFVIST-AARSAGSTEKST
+               ELSE
+                   PERFORM TJEK-IMPORT-VALUTAKODE
+                   IF RECORD-GYLDIG
+                       PERFORM TJEK-IMPORT-KONTONUMMER
+                   END-IF
+                   IF RECORD-GYLDIG
+                       PERFORM TJEK-IMPORT-POSTNRBY
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+       TJEK-IMPORT-VALUTAKODE.
+           MOVE "N" TO GYLDIG-RECORD
+           PERFORM VARYING VALUTA-IX FROM 1 BY 1 UNTIL VALUTA-IX > 4
+               IF IMP-VALUTAKODE = GYLDIG-VALUTA(VALUTA-IX)
+                   MOVE "J" TO GYLDIG-RECORD
+               END-IF
+           END-PERFORM
+           IF NOT RECORD-GYLDIG
+               MOVE "03" TO AFVIST-AARSAGSKODE
+               MOVE "Ukendt valutakode" TO AFVIST-AARSAGSTEKST
+           END-IF
+           EXIT.
+
+       TJEK-IMPORT-KONTONUMMER.
+           MOVE "J" TO KONTO-GYLDIGT
+           MOVE FUNCTION TRIM(IMP-KONTONUMMER) TO KONTO-TRIMMET
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(IMP-KONTONUMMER))
+               TO KONTO-LAENGDE
+           IF KONTO-LAENGDE < 5
+               MOVE "N" TO KONTO-GYLDIGT
+           ELSE
+               IF KONTO-TRIMMET(1:3) NOT ALPHABETIC
+                   MOVE "N" TO KONTO-GYLDIGT
+               END-IF
+           END-IF
+           IF KONTONUMMER-GYLDIGT
+               MOVE 0 TO KONTO-SUM
+               PERFORM VARYING KONTO-POS FROM 4 BY 1
+                       UNTIL KONTO-POS > KONTO-LAENGDE - 1
+                   IF KONTO-TRIMMET(KONTO-POS:1) NOT NUMERIC
+                       MOVE "N" TO KONTO-GYLDIGT
+                   ELSE
+                       ADD FUNCTION NUMVAL(KONTO-TRIMMET(KONTO-POS:1))
+                           TO KONTO-SUM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF KONTONUMMER-GYLDIGT
+               IF KONTO-TRIMMET(KONTO-LAENGDE:1) NOT NUMERIC
+                   MOVE "N" TO KONTO-GYLDIGT
+               ELSE
+                   MOVE FUNCTION MOD(KONTO-SUM, 10) TO KONTO-CIFFER
+                   IF KONTO-CIFFER NOT =
+                       FUNCTION NUMVAL(KONTO-TRIMMET(KONTO-LAENGDE:1))
+                       MOVE "N" TO KONTO-GYLDIGT
+                   END-IF
+               END-IF
+           END-IF
+           IF NOT KONTONUMMER-GYLDIGT
+               MOVE "N" TO GYLDIG-RECORD
+               MOVE "04" TO AFVIST-AARSAGSKODE
+               MOVE "Ugyldigt kontonummerformat"
+                   TO AFVIST-AARSAGSTEKST
+           END-IF
+           EXIT.
+
+       TJEK-IMPORT-POSTNRBY.
+           PERFORM VARYING POSTBY-IX FROM 1 BY 1 UNTIL POSTBY-IX > 6
+               IF IMP-POSTNR = POSTBY-POSTNR(POSTBY-IX)
+                   IF FUNCTION TRIM(IMP-BY) NOT =
+                           FUNCTION TRIM(POSTBY-BYNAVN(POSTBY-IX))
+                       MOVE "N" TO GYLDIG-RECORD
+                       MOVE "05" TO AFVIST-AARSAGSKODE
+                       MOVE "Postnummer og by stemmer ikke overens"
+                           TO AFVIST-AARSAGSTEKST
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       SKRIV-AFVIST-RECORD.
+           MOVE IMP-KUNDE-ID TO AFVIST-KUNDE-ID
+           WRITE AFVIST-RECORD
+           EXIT.
