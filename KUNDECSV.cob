@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KUNDECSV.
+      *CSV-eksport af kundemasteren - en kommasepareret linje pr.
+      *konto (id, navn, kontonummer, balance, valuta, adresse,
+      *kontaktoplysninger), saa finans kan traekke data ind i et
+      *regneark uden manuel omformatering af Opgave6/Opgave7del2's
+      *udskrifter.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEFIL ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+           SELECT CSVFIL ASSIGN TO "KundeoplysningerCsv.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEFIL.
+       01 KUNDEOPL.
+       COPY "KUNDEOPL.CPY".
+
+       FD CSVFIL.
+       01 CSV-LINJE            PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-FILE          PIC X VALUE "N".
+       01 KUNDEFIL-STATUS      PIC X(2) VALUE "00".
+       01 ANTAL-LINJER-SKREVET PIC 9(7) VALUE 0.
+       01 KONTO-IX             PIC 9(2) VALUE 1.
+       01 CSV-BALANCE          PIC Z(6)9.99.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT KUNDEFIL
+           IF KUNDEFIL-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke aabne kundefil - status "
+                   KUNDEFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CSVFIL
+
+           MOVE SPACES TO CSV-LINJE
+           STRING "KUNDE-ID,NAVN,KONTONUMMER,BALANCE,VALUTAKODE,"
+               DELIMITED BY SIZE
+               "ADRESSE,TELEFON,EMAIL" DELIMITED BY SIZE
+               INTO CSV-LINJE
+           END-STRING
+           WRITE CSV-LINJE
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+                READ KUNDEFIL NEXT RECORD
+                     AT END
+                          MOVE "Y" TO END-OF-FILE
+                     NOT AT END
+                         IF KUNDE-ID-ER-HEADER OR KUNDE-ID-ER-TRAILER
+                             CONTINUE
+                         ELSE
+                             IF KUNDE-AKTIV
+                                 PERFORM SKRIV-CSV-KUNDE
+                             END-IF
+                         END-IF
+                END-READ
+           END-PERFORM
+
+           CLOSE KUNDEFIL
+           CLOSE CSVFIL
+
+           IF ANTAL-LINJER-SKREVET = 0
+               DISPLAY "ADVARSEL: ingen aktive kunder eksporteret"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               DISPLAY "CSV-eksport gennemfoert - "
+                   ANTAL-LINJER-SKREVET " linjer skrevet"
+           END-IF
+           STOP RUN.
+
+      *En linje pr. konto, saa et flerkonto-kundeforhold bliver til
+      *flere CSV-raekker med samme Kunde-id/navn/adresse.
+       SKRIV-CSV-KUNDE.
+           PERFORM VARYING KONTO-IX FROM 1 BY 1
+                   UNTIL KONTO-IX > ANTAL-KONTI
+               MOVE BALANCE(KONTO-IX) TO CSV-BALANCE
+               MOVE SPACES TO CSV-LINJE
+               STRING FUNCTION TRIM(KUNDE-ID) "," DELIMITED BY SIZE
+                   FUNCTION TRIM(FORNAVN) " "
+                       FUNCTION TRIM(EFTERNAVN) "," DELIMITED BY SIZE
+                   FUNCTION TRIM(KONTONUMMER(KONTO-IX)) ","
+                       DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-BALANCE) "," DELIMITED BY SIZE
+                   FUNCTION TRIM(VALUTAKODE(KONTO-IX)) ","
+                       DELIMITED BY SIZE
+                   FUNCTION TRIM(VEJNAVN OF ADDRESSE) " "
+                       FUNCTION TRIM(HUSNR OF ADDRESSE) " "
+                       FUNCTION TRIM(POSTNR OF ADDRESSE) " "
+                       FUNCTION TRIM(BYNAVN OF ADDRESSE) ","
+                       DELIMITED BY SIZE
+                   FUNCTION TRIM(TELEFON OF KONTAKT) ","
+                       DELIMITED BY SIZE
+                   FUNCTION TRIM(EMAIL OF KONTAKT) DELIMITED BY SIZE
+                   INTO CSV-LINJE
+               END-STRING
+               WRITE CSV-LINJE
+               ADD 1 TO ANTAL-LINJER-SKREVET
+           END-PERFORM
+           EXIT.
