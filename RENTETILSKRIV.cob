@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENTETILSKRIV.
+      *Maanedlig rentetilskrivning - opdaterer BALANCE i KUNDEFIL med
+      *en valutaspecifik rentesats og skriver en posteringsrapport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEFIL ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+           SELECT RAPPORTFIL ASSIGN TO "RentePostering.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RENTESATSFIL ASSIGN TO "Rentesatser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RENTESATSFIL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEFIL.
+       01 KUNDEOPL.
+       COPY "KUNDEOPL.CPY".
+
+       FD RAPPORTFIL.
+       01 RAPPORTLINJE          PIC X(100).
+
+      *Separat leveret sats-/gebyrtabel, en linje pr. valuta - saa
+      *satserne kan justeres uden en programaendring. Findes filen
+      *ikke, bruges standardtabellen nedenfor uaendret.
+       FD RENTESATSFIL.
+       01 RENTESATS-RECORD.
+           02 RENTESATS-VALUTA     PIC X(3).
+           02 RENTESATS-SATS       PIC V9(4).
+           02 RENTESATS-GEBYR      PIC 9(3)V9(2).
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-FILE           PIC X VALUE "N".
+       01 KUNDEFIL-STATUS       PIC X(2) VALUE "00".
+       01 RENTESATSFIL-STATUS   PIC X(2) VALUE "00".
+       01 RENTESATSFIL-SLUT     PIC X VALUE "N".
+       01 GYLDIGE-VALUTAER.
+           02 FILLER PIC X(12) VALUE "DKKEURUSDGBP".
+       01 GYLDIGE-VALUTAER-TABEL REDEFINES GYLDIGE-VALUTAER.
+           02 GYLDIG-VALUTA OCCURS 4 TIMES PIC X(3).
+       01 RENTESATSER.
+      * Maanedlig rentesats pr. valuta, svarer til GYLDIG-VALUTA.
+           02 RENTESATS PIC V9(4) OCCURS 4 TIMES VALUES ARE
+               0.0005 0.0004 0.0004 0.0004.
+      * Maanedligt fast gebyr pr. valuta, svarer til GYLDIG-VALUTA.
+      * Standard 0 for alle valutaer, indtil Rentesatser.txt leverer
+      * andre vaerdier, saa eksisterende posteringer ikke aendrer sig
+      * stiltiende for koersler uden en leveret satsfil.
+       01 GEBYRSATSER.
+           02 GEBYRSATS PIC 9(3)V9(2) OCCURS 4 TIMES VALUES ARE
+               0 0 0 0.
+       01 VALUTA-IX              PIC 9(2) VALUE 1.
+       01 KONTO-IX               PIC 9(2) VALUE 1.
+       01 FUNDET-VALUTA          PIC X VALUE "N".
+           88 VALUTA-FUNDET          VALUE "J".
+       01 KUNDE-OPDATERET        PIC X VALUE "N".
+           88 KUNDE-ER-OPDATERET     VALUE "J".
+       01 GAMMEL-BALANCE         PIC S9(7)V9(2).
+       01 RENTEBELOEB            PIC S9(7)V9(4).
+       01 GEBYRBELOEB            PIC S9(3)V9(2).
+       01 NY-BALANCE             PIC S9(7)V9(2).
+       01 ANTAL-POSTERET         PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN I-O KUNDEFIL
+           IF KUNDEFIL-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke aabne kundefil - status "
+                   KUNDEFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RAPPORTFIL
+           PERFORM LAES-RENTESATSER
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ KUNDEFIL NEXT RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF KUNDE-ID-ER-HEADER OR KUNDE-ID-ER-TRAILER
+                           CONTINUE
+                       ELSE
+                           IF KUNDE-AKTIV
+                               PERFORM TILSKRIV-RENTE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE KUNDEFIL
+           CLOSE RAPPORTFIL
+           DISPLAY "Rentetilskrivning gennemfoert for "
+               ANTAL-POSTERET " kunder."
+           STOP RUN.
+
+      *Laeser den separat leverede sats-/gebyrtabel hvis den findes og
+      *overskriver standardsatserne pr. valuta - ellers bevares
+      *standardtabellerne uaendret.
+       LAES-RENTESATSER.
+           OPEN INPUT RENTESATSFIL
+           IF RENTESATSFIL-STATUS = "00"
+               MOVE "N" TO RENTESATSFIL-SLUT
+               PERFORM UNTIL RENTESATSFIL-SLUT = "Y"
+                   READ RENTESATSFIL
+                       AT END
+                           MOVE "Y" TO RENTESATSFIL-SLUT
+                       NOT AT END
+                           PERFORM OPDATER-RENTESATS
+                   END-READ
+               END-PERFORM
+               CLOSE RENTESATSFIL
+           END-IF
+           EXIT.
+
+       OPDATER-RENTESATS.
+           PERFORM VARYING VALUTA-IX FROM 1 BY 1 UNTIL VALUTA-IX > 4
+               IF RENTESATS-VALUTA = GYLDIG-VALUTA(VALUTA-IX)
+                   MOVE RENTESATS-SATS TO RENTESATS(VALUTA-IX)
+                   MOVE RENTESATS-GEBYR TO GEBYRSATS(VALUTA-IX)
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       TILSKRIV-RENTE.
+           MOVE "N" TO KUNDE-OPDATERET
+           PERFORM VARYING KONTO-IX FROM 1 BY 1
+                   UNTIL KONTO-IX > ANTAL-KONTI
+               PERFORM TILSKRIV-KONTO-RENTE
+           END-PERFORM
+           IF KUNDE-ER-OPDATERET
+               REWRITE KUNDEOPL
+                   INVALID KEY
+                       DISPLAY "FEJL: Kan ikke opdatere " KUNDE-ID
+               END-REWRITE
+               ADD 1 TO ANTAL-POSTERET
+           END-IF
+           EXIT.
+
+       TILSKRIV-KONTO-RENTE.
+           MOVE "N" TO FUNDET-VALUTA
+           MOVE BALANCE(KONTO-IX) TO GAMMEL-BALANCE
+           PERFORM VARYING VALUTA-IX FROM 1 BY 1 UNTIL VALUTA-IX > 4
+               IF VALUTAKODE(KONTO-IX) = GYLDIG-VALUTA(VALUTA-IX)
+                   MOVE "J" TO FUNDET-VALUTA
+                   COMPUTE RENTEBELOEB ROUNDED =
+                       GAMMEL-BALANCE * RENTESATS(VALUTA-IX)
+                   MOVE GEBYRSATS(VALUTA-IX) TO GEBYRBELOEB
+               END-IF
+           END-PERFORM
+           IF VALUTA-FUNDET
+               COMPUTE NY-BALANCE =
+                   GAMMEL-BALANCE + RENTEBELOEB - GEBYRBELOEB
+               IF NY-BALANCE < 0
+                   DISPLAY "FEJL: Gebyr overstiger balance for "
+                       KUNDE-ID " konto " KONTONUMMER(KONTO-IX)
+                       " - postering sprunget over"
+               ELSE
+                   MOVE NY-BALANCE TO BALANCE(KONTO-IX)
+                   MOVE "J" TO KUNDE-OPDATERET
+                   PERFORM SKRIV-RAPPORTLINJE
+               END-IF
+           END-IF
+           EXIT.
+
+       SKRIV-RAPPORTLINJE.
+           MOVE SPACES TO RAPPORTLINJE
+           STRING KUNDE-ID " KONTO=" KONTONUMMER(KONTO-IX)
+               " FOER=" GAMMEL-BALANCE
+               " RENTE=" RENTEBELOEB " GEBYR=" GEBYRBELOEB
+               " EFTER=" BALANCE(KONTO-IX)
+               DELIMITED BY SIZE INTO RAPPORTLINJE
+           END-STRING
+           WRITE RAPPORTLINJE
+           EXIT.
