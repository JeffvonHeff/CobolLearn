@@ -1,29 +1,391 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. Opgave6. 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave6.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT KUNDEFIL ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+           SELECT AFVISTFIL ASSIGN TO "KundeAfvisninger.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION. 
+           SELECT OPTIONAL KONTROLFIL ASSIGN TO "Kontrolfil.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KONTROLFIL-STATUS.
+       DATA DIVISION.
        FILE SECTION.
        FD KUNDEFIL.
        01 KUNDEOPL.
        COPY "KUNDEOPL.CPY".
+
+       FD AFVISTFIL.
+       01 AFVIST-RECORD.
+       COPY "AFVISNING.CPY".
+
+      *Ekstern kontrolfil leveret sammen med dagens feed - forventet
+      *antal records og samlet balance, saa en afkortet/korrupt
+      *Kundeoplysninger.txt kan opdages foer kontoudtogskoerslen.
+       FD KONTROLFIL.
+       01 KONTROL-RECORD.
+           02 KONTROL-ANTAL       PIC 9(7).
+           02 KONTROL-TOTAL       PIC S9(9)V9(2).
+
        WORKING-STORAGE SECTION.
-       01 END-OF-FILE     PIC X VALUE "N".
-       
+       01 END-OF-FILE       PIC X VALUE "N".
+       01 KUNDEFIL-STATUS   PIC X(2) VALUE "00".
+       01 GYLDIG-RECORD     PIC X VALUE "J".
+           88 RECORD-GYLDIG     VALUE "J".
+       01 GYLDIGE-VALUTAER.
+           02 FILLER PIC X(12) VALUE "DKKEURUSDGBP".
+       01 GYLDIGE-VALUTAER-TABEL REDEFINES GYLDIGE-VALUTAER.
+           02 GYLDIG-VALUTA OCCURS 4 TIMES PIC X(3).
+       01 VALUTA-IX          PIC 9(2) VALUE 1.
+       01 KONTO-IX           PIC 9(2) VALUE 1.
+       01 KONTO-POS          PIC 9(2) VALUE 1.
+       01 KONTO-TRIMMET      PIC X(20).
+       01 KONTO-LAENGDE      PIC 9(2).
+       01 KONTO-SUM          PIC 9(4).
+       01 KONTO-CIFFER       PIC 9.
+       01 KONTO-GYLDIGT      PIC X VALUE "J".
+           88 KONTONUMMER-GYLDIGT    VALUE "J".
+       01 KONTONUMMER-MASKERET PIC X(20).
+       01 EMAIL-MASKERET     PIC X(30).
+       01 EMAIL-AT-POS       PIC 9(2) VALUE 0.
+       01 EMAIL-IX           PIC 9(2).
+       01 VALUTA-TOTALER.
+           02 VALUTA-TOTAL OCCURS 4 TIMES PIC S9(9)V9(2) VALUE 0.
+       01 GRAND-TOTAL        PIC S9(9)V9(2) VALUE 0.
+       01 ANTAL-BEHANDLET    PIC 9(7) VALUE 0.
+       01 ANTAL-AFVIST       PIC 9(7) VALUE 0.
+       01 KONTROLFIL-STATUS  PIC X(2) VALUE "00".
+       01 KONTROL-FUNDET     PIC X VALUE "N".
+           88 KONTROLFIL-LEVERET   VALUE "J".
+       01 KONTROL-UENIG      PIC X VALUE "N".
+           88 KONTROL-STEMMER-IKKE VALUE "J".
+
+      *Konfigurerbare alarmgraenser for BALANCE (miljoevariabler
+      *BALANCE-NEDRE-GRAENSE/BALANCE-OEVRE-GRAENSE), saa konti med en
+      *usaedvanlig balance kan faa manuel gennemgang foer
+      *kontoudtogskoerslen afsluttes. Standard er 0 til 1.000.000,00.
+       01 BALANCE-GRAENSE-TEKST PIC X(15).
+       01 BALANCE-NEDRE-GRAENSE PIC S9(9)V9(2) VALUE 0.
+       01 BALANCE-OEVRE-GRAENSE PIC S9(9)V9(2) VALUE 1000000.00.
+       01 ANTAL-BALANCE-ALARMER PIC 9(7) VALUE 0.
+       01 ALARM-HEADER-VIST     PIC X VALUE "N".
+           88 ALARM-HEADER-ER-VIST VALUE "J".
+
        PROCEDURE DIVISION.
            OPEN INPUT KUNDEFIL
-              PERFORM UNTIL END-OF-FILE = "Y"
+           IF KUNDEFIL-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke aabne kundefil - status "
+                   KUNDEFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT AFVISTFIL
+           PERFORM SAET-BALANCE-GRAENSER
+           PERFORM LAES-KONTROLFIL
+
+           PERFORM UNTIL END-OF-FILE = "Y"
                 READ KUNDEFIL
                      AT END
                           MOVE "Y" TO END-OF-FILE
                      NOT AT END
-                          DISPLAY KUNDEOPL
+                          IF KUNDE-ID-ER-HEADER OR KUNDE-ID-ER-TRAILER
+                              CONTINUE
+                          ELSE
+                              IF KUNDE-AKTIV
+                                  ADD 1 TO ANTAL-BEHANDLET
+                                  PERFORM VALIDER-KUNDEOPL
+                                  IF RECORD-GYLDIG
+                                      PERFORM VIS-MASKERET-KUNDE
+                                      PERFORM AKKUMULER-VALUTATOTAL
+                                  ELSE
+                                      PERFORM SKRIV-AFVIST-RECORD
+                                      ADD 1 TO ANTAL-AFVIST
+                                  END-IF
+                              END-IF
+                          END-IF
                 END-READ
-              END-PERFORM
-       
+           END-PERFORM
+
        CLOSE KUNDEFIL
-       STOP RUN.  
-       
\ No newline at end of file
+       CLOSE AFVISTFIL
+       PERFORM VIS-VALUTARAPPORT
+       IF ANTAL-BALANCE-ALARMER > 0
+           DISPLAY "------------------------------------------------"
+           DISPLAY "Antal balance-alarmer: " ANTAL-BALANCE-ALARMER
+       END-IF
+       IF KONTROLFIL-LEVERET
+           PERFORM AFSTEM-KONTROLTOTAL
+       END-IF
+
+       IF ANTAL-BEHANDLET = 0
+           DISPLAY "ADVARSEL: Kundeoplysninger.txt er tom"
+           MOVE 4 TO RETURN-CODE
+       ELSE
+           IF KONTROL-STEMMER-IKKE
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF ANTAL-AFVIST > 0
+                   DISPLAY "ADVARSEL: " ANTAL-AFVIST
+                       " record(er) afvist"
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+       END-IF
+       STOP RUN.
+
+      *Laeser en separat leveret kontrolfil (forventet antal + samlet
+      *balance) hvis den findes - bruges ikke til at styre koerslen,
+      *kun til afstemning efter at hele filen er laest.
+       LAES-KONTROLFIL.
+           OPEN INPUT KONTROLFIL
+           IF KONTROLFIL-STATUS = "00"
+               READ KONTROLFIL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "J" TO KONTROL-FUNDET
+               END-READ
+               CLOSE KONTROLFIL
+           END-IF
+           EXIT.
+
+      *Sammenligner det faktisk talte antal records og den faktiske
+      *valutasum (paa tvaers af alle valutaer) mod kontrolfilens
+      *forventede tal, og flager en uoverensstemmelse som en fejl
+      *der stopper kaeden (req 019's BATCHKOERSEL) foer
+      *kontoudtogskoerslen faar lov at fortsaette.
+       AFSTEM-KONTROLTOTAL.
+           IF ANTAL-BEHANDLET NOT = KONTROL-ANTAL
+               DISPLAY "KONTROLFEJL: antal laest=" ANTAL-BEHANDLET
+                   " forventet=" KONTROL-ANTAL
+               MOVE "J" TO KONTROL-UENIG
+           END-IF
+           IF GRAND-TOTAL NOT = KONTROL-TOTAL
+               DISPLAY "KONTROLFEJL: balance-total=" GRAND-TOTAL
+                   " forventet=" KONTROL-TOTAL
+               MOVE "J" TO KONTROL-UENIG
+           END-IF
+           IF NOT KONTROL-STEMMER-IKKE
+               DISPLAY "Kontrolafstemning OK"
+           END-IF
+           EXIT.
+
+       AKKUMULER-VALUTATOTAL.
+           PERFORM VARYING KONTO-IX FROM 1 BY 1
+                   UNTIL KONTO-IX > ANTAL-KONTI
+               PERFORM VARYING VALUTA-IX FROM 1 BY 1
+                       UNTIL VALUTA-IX > 4
+                   IF VALUTAKODE(KONTO-IX) = GYLDIG-VALUTA(VALUTA-IX)
+                       ADD BALANCE(KONTO-IX)
+                           TO VALUTA-TOTAL(VALUTA-IX)
+                       ADD BALANCE(KONTO-IX) TO GRAND-TOTAL
+                   END-IF
+               END-PERFORM
+               PERFORM TJEK-BALANCE-ALARM
+           END-PERFORM
+           EXIT.
+
+      *Laeser de konfigurerbare alarmgraenser fra miljoeet (samme
+      *ACCEPT FROM ENVIRONMENT-idiom som STATEMENT-SPROG), saa graensen
+      *kan flyttes uden en programaendring. Uaendrede/manglende
+      *vaerdier bevarer standarden.
+       SAET-BALANCE-GRAENSER.
+           ACCEPT BALANCE-GRAENSE-TEKST
+               FROM ENVIRONMENT "BALANCE-NEDRE-GRAENSE"
+           IF BALANCE-GRAENSE-TEKST NOT = SPACES
+               MOVE FUNCTION NUMVAL(BALANCE-GRAENSE-TEKST)
+                   TO BALANCE-NEDRE-GRAENSE
+           END-IF
+           ACCEPT BALANCE-GRAENSE-TEKST
+               FROM ENVIRONMENT "BALANCE-OEVRE-GRAENSE"
+           IF BALANCE-GRAENSE-TEKST NOT = SPACES
+               MOVE FUNCTION NUMVAL(BALANCE-GRAENSE-TEKST)
+                   TO BALANCE-OEVRE-GRAENSE
+           END-IF
+           EXIT.
+
+      *Flager enhver konto hvis BALANCE falder uden for de
+      *konfigurerede graenser (f.eks. negativ, eller over en
+      *stoerrelsesgraense for erhvervskunder), saa kontoen kan faa
+      *manuel gennemgang foer kontoudtogskoerslen frigives. BALANCE
+      *selv er ustegnet (KUNDEOPL.CPY), saa en "negativ balance" i
+      *praksis kun opstaar hvis BALANCE-NEDRE-GRAENSE saettes over 0.
+       TJEK-BALANCE-ALARM.
+           IF BALANCE(KONTO-IX) < BALANCE-NEDRE-GRAENSE
+                   OR BALANCE(KONTO-IX) > BALANCE-OEVRE-GRAENSE
+               IF NOT ALARM-HEADER-ER-VIST
+                   PERFORM VIS-BALANCE-ALARM-HEADER
+               END-IF
+               DISPLAY "  " KUNDE-ID " Konto: "
+                   KONTONUMMER(KONTO-IX) " Balance: "
+                   BALANCE(KONTO-IX) " " VALUTAKODE(KONTO-IX)
+               ADD 1 TO ANTAL-BALANCE-ALARMER
+           END-IF
+           EXIT.
+
+       VIS-BALANCE-ALARM-HEADER.
+           DISPLAY "================================================".
+           DISPLAY "BALANCE-ALARMRAPPORT (graense: "
+               BALANCE-NEDRE-GRAENSE " - " BALANCE-OEVRE-GRAENSE ")".
+           DISPLAY "================================================".
+           MOVE "J" TO ALARM-HEADER-VIST
+           EXIT.
+
+       VIS-VALUTARAPPORT.
+           DISPLAY "================================================".
+           DISPLAY "VALUTA-KONTROLTOTALER".
+           DISPLAY "================================================".
+           PERFORM VARYING VALUTA-IX FROM 1 BY 1 UNTIL VALUTA-IX > 4
+               DISPLAY GYLDIG-VALUTA(VALUTA-IX) ": "
+                   VALUTA-TOTAL(VALUTA-IX)
+           END-PERFORM
+           DISPLAY "------------------------------------------------".
+           DISPLAY "I ALT: " GRAND-TOTAL.
+           EXIT.
+
+       VALIDER-KUNDEOPL.
+           MOVE "J" TO GYLDIG-RECORD
+           MOVE SPACES TO AFVIST-AARSAGSTEKST
+           IF KUNDE-ID = SPACES
+               MOVE "N" TO GYLDIG-RECORD
+               MOVE "01" TO AFVIST-AARSAGSKODE
+               MOVE "Manglende Kunde-id" TO AFVIST-AARSAGSTEKST
+           ELSE
+               PERFORM VALIDER-KONTI
+           END-IF
+           EXIT.
+
+       VALIDER-KONTI.
+           PERFORM VARYING KONTO-IX FROM 1 BY 1
+                   UNTIL KONTO-IX > ANTAL-KONTI OR NOT RECORD-GYLDIG
+               IF BALANCE(KONTO-IX) NOT NUMERIC
+                   MOVE "N" TO GYLDIG-RECORD
+                   MOVE "02" TO AFVIST-AARSAGSKODE
+                   MOVE "Balance er ikke numerisk"
+                       TO AFVIST-AARSAGSTEKST
+               ELSE
+                   PERFORM TJEK-VALUTAKODE
+                   IF RECORD-GYLDIG
+                       PERFORM TJEK-KONTONUMMER
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
+
+      *Kontonummerets sidste ciffer skal vaere tjekcifferet - summen
+      *(modulus 10) af de foregaaende cifre efter det 3-bogstavs
+      *valutapraefiks.
+       TJEK-KONTONUMMER.
+           MOVE "J" TO KONTO-GYLDIGT
+           MOVE FUNCTION TRIM(KONTONUMMER(KONTO-IX)) TO KONTO-TRIMMET
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(KONTONUMMER(KONTO-IX)))
+               TO KONTO-LAENGDE
+           IF KONTO-LAENGDE < 5
+               MOVE "N" TO KONTO-GYLDIGT
+           ELSE
+               IF KONTO-TRIMMET(1:3) NOT ALPHABETIC
+                   MOVE "N" TO KONTO-GYLDIGT
+               END-IF
+           END-IF
+           IF KONTONUMMER-GYLDIGT
+               MOVE 0 TO KONTO-SUM
+               PERFORM VARYING KONTO-POS FROM 4 BY 1
+                       UNTIL KONTO-POS > KONTO-LAENGDE - 1
+                   IF KONTO-TRIMMET(KONTO-POS:1) NOT NUMERIC
+                       MOVE "N" TO KONTO-GYLDIGT
+                   ELSE
+                       ADD FUNCTION NUMVAL(KONTO-TRIMMET(KONTO-POS:1))
+                           TO KONTO-SUM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF KONTONUMMER-GYLDIGT
+               IF KONTO-TRIMMET(KONTO-LAENGDE:1) NOT NUMERIC
+                   MOVE "N" TO KONTO-GYLDIGT
+               ELSE
+                   MOVE FUNCTION MOD(KONTO-SUM, 10) TO KONTO-CIFFER
+                   IF KONTO-CIFFER NOT =
+                       FUNCTION NUMVAL(KONTO-TRIMMET(KONTO-LAENGDE:1))
+                       MOVE "N" TO KONTO-GYLDIGT
+                   END-IF
+               END-IF
+           END-IF
+           IF NOT KONTONUMMER-GYLDIGT
+               MOVE "N" TO GYLDIG-RECORD
+               MOVE "04" TO AFVIST-AARSAGSKODE
+               MOVE "Ugyldigt kontonummerformat"
+                   TO AFVIST-AARSAGSTEKST
+           END-IF
+           EXIT.
+
+       TJEK-VALUTAKODE.
+           MOVE "N" TO GYLDIG-RECORD
+           PERFORM VARYING VALUTA-IX FROM 1 BY 1
+                   UNTIL VALUTA-IX > 4
+               IF VALUTAKODE(KONTO-IX) = GYLDIG-VALUTA(VALUTA-IX)
+                   MOVE "J" TO GYLDIG-RECORD
+               END-IF
+           END-PERFORM
+           IF NOT RECORD-GYLDIG
+               MOVE "03" TO AFVIST-AARSAGSKODE
+               MOVE "Ukendt valutakode" TO AFVIST-AARSAGSTEKST
+           END-IF
+           EXIT.
+
+       SKRIV-AFVIST-RECORD.
+           MOVE KUNDE-ID TO AFVIST-KUNDE-ID
+           WRITE AFVIST-RECORD
+           EXIT.
+
+      *Operationel konsoludskrift med maskeret kontonummer/email - det
+      *fulde billede (ikke maskeret) findes kun i det formelle
+      *kontoudtog (Opgave7del2).
+       VIS-MASKERET-KUNDE.
+           PERFORM MASKER-EMAIL
+           DISPLAY "Kunde-id: " KUNDE-ID " Navn: " FORNAVN " "
+               EFTERNAVN
+           DISPLAY "  Email (maskeret): " EMAIL-MASKERET
+           PERFORM VARYING KONTO-IX FROM 1 BY 1
+                   UNTIL KONTO-IX > ANTAL-KONTI
+               PERFORM MASKER-KONTONUMMER
+               DISPLAY "  Konto (maskeret): " KONTONUMMER-MASKERET
+                   " Balance: " BALANCE(KONTO-IX)
+                   " " VALUTAKODE(KONTO-IX)
+           END-PERFORM
+           EXIT.
+
+       MASKER-KONTONUMMER.
+           MOVE ALL "*" TO KONTONUMMER-MASKERET
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(KONTONUMMER(KONTO-IX)))
+               TO KONTO-LAENGDE
+           IF KONTO-LAENGDE > 4
+               MOVE KONTONUMMER(KONTO-IX)(KONTO-LAENGDE - 3:4)
+                   TO KONTONUMMER-MASKERET(KONTO-LAENGDE - 3:4)
+           END-IF
+           EXIT.
+
+       MASKER-EMAIL.
+           MOVE 0 TO EMAIL-AT-POS
+           PERFORM VARYING EMAIL-IX FROM 1 BY 1 UNTIL EMAIL-IX > 30
+               IF EMAIL OF KONTAKT(EMAIL-IX:1) = "@"
+                       AND EMAIL-AT-POS = 0
+                   MOVE EMAIL-IX TO EMAIL-AT-POS
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO EMAIL-MASKERET
+           IF EMAIL-AT-POS > 2
+               STRING EMAIL OF KONTAKT(1:1) "***"
+                   EMAIL OF KONTAKT(EMAIL-AT-POS:
+                       31 - EMAIL-AT-POS)
+                   DELIMITED BY SIZE INTO EMAIL-MASKERET
+               END-STRING
+           ELSE
+               MOVE "***" TO EMAIL-MASKERET
+           END-IF
+           EXIT.
