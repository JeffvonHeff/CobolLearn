@@ -0,0 +1,11 @@
+      *****************************************************************
+      * KUNDEHISTORIK.CPY - historisk balance-snapshot record layout
+      * Et snapshot pr. konto, skrevet til Kundehistorik.txt hver gang
+      * kontoudtogskoerslen (Opgave7del2) gennemfoeres, saa balancens
+      * udvikling over tid kan rapporteres paa senere.
+      *****************************************************************
+           02 HIST-DATO            PIC 9(8).
+           02 HIST-KUNDE-ID         PIC X(10).
+           02 HIST-KONTONUMMER      PIC X(20).
+           02 HIST-BALANCE          PIC 9(7)V9(2).
+           02 HIST-VALUTAKODE       PIC X(3).
