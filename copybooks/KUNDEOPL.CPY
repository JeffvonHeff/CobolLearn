@@ -0,0 +1,30 @@
+      *****************************************************************
+      * KUNDEOPL.CPY - kundeoplysninger record layout
+      * Delt layout for Kundeoplysninger.txt - bruges af alle
+      * programmer der laeser/skriver kundemasteren.
+      * KONTI er en variabel-laengde tabel og skal derfor vaere det
+      * sidste felt i recorden.
+      *****************************************************************
+           02 KUNDE-ID         PIC X(10).
+               88 KUNDE-ID-ER-HEADER   VALUE "HEADER    ".
+               88 KUNDE-ID-ER-TRAILER  VALUE "TRAILER   ".
+           02 FORNAVN          PIC X(20).
+           02 EFTERNAVN        PIC X(20).
+           02 ADDRESSE.
+               03 VEJNAVN          PIC X(20).
+               03 HUSNR            PIC X(5).
+               03 ETAGE            PIC X(3).
+               03 SIDE             PIC X(3).
+               03 POSTNR           PIC X(4).
+               03 BYNAVN           PIC X(20).
+           02 KONTAKT.
+               03 TELEFON          PIC X(15).
+               03 EMAIL            PIC X(30).
+           02 KUNDE-STATUS      PIC X(1) VALUE "A".
+               88 KUNDE-AKTIV        VALUE "A".
+               88 KUNDE-SLETTET      VALUE "D".
+           02 ANTAL-KONTI       PIC 9(2) VALUE 1.
+           02 KONTI OCCURS 1 TO 5 TIMES DEPENDING ON ANTAL-KONTI.
+               03 KONTONUMMER      PIC X(20).
+               03 BALANCE          PIC 9(7)V9(2).
+               03 VALUTAKODE       PIC X(3).
