@@ -0,0 +1,8 @@
+      *****************************************************************
+      * AFVISNING.CPY - faelles layout for afviste kunderecords.
+      * Bruges af alle programmer der validerer KUNDEOPL-records og
+      * skriver afviste records til en undtagelsesfil.
+      *****************************************************************
+           02 AFVIST-KUNDE-ID       PIC X(10).
+           02 AFVIST-AARSAGSKODE    PIC X(2).
+           02 AFVIST-AARSAGSTEKST   PIC X(40).
