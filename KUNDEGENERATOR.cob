@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KUNDEGENERATOR.
+      *Genererer et konfigurerbart antal syntetiske, men gyldige,
+      *KUNDEOPL-records til en testfil, saa Opgave5/6/7del2 m.fl. kan
+      *testes uden at roere den rigtige Kundeoplysninger.txt. Navne/
+      *vejnavne/postnumre traekkes fra smaa opslagstabeller (samme
+      *FILLER/REDEFINES-idiom som GYLDIGE-VALUTAER), og kontonumre
+      *faar et korrekt tjekciffer efter samme regel som Opgave6/
+      *Opgave7del2's TJEK-KONTONUMMER, saa testdata altid validerer
+      *rent.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TESTFIL ASSIGN TO "KundeoplysningerTest.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID
+               FILE STATUS IS TESTFIL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TESTFIL.
+       01 KUNDEOPL.
+       COPY "KUNDEOPL.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 TESTFIL-STATUS       PIC X(2) VALUE "00".
+       01 ANTAL-KUNDER         PIC 9(4) VALUE 0.
+       01 KUNDE-IX             PIC 9(4) VALUE 0.
+       01 TILFAELDIG-SAED      PIC 9(4).
+       01 TILFAELDIG-VAL       PIC 9V9(9).
+
+       01 FORNAVNE-DATA.
+           02 FILLER PIC X(10) VALUE "Lars".
+           02 FILLER PIC X(10) VALUE "Mette".
+           02 FILLER PIC X(10) VALUE "Anders".
+           02 FILLER PIC X(10) VALUE "Hanne".
+           02 FILLER PIC X(10) VALUE "Jens".
+           02 FILLER PIC X(10) VALUE "Kirsten".
+           02 FILLER PIC X(10) VALUE "Peter".
+           02 FILLER PIC X(10) VALUE "Lone".
+       01 FORNAVNE-TABEL REDEFINES FORNAVNE-DATA.
+           02 FORNAVN-OPSLAG OCCURS 8 TIMES PIC X(10).
+
+       01 EFTERNAVNE-DATA.
+           02 FILLER PIC X(10) VALUE "Hansen".
+           02 FILLER PIC X(10) VALUE "Jensen".
+           02 FILLER PIC X(10) VALUE "Nielsen".
+           02 FILLER PIC X(10) VALUE "Pedersen".
+           02 FILLER PIC X(10) VALUE "Andersen".
+           02 FILLER PIC X(10) VALUE "Christens".
+           02 FILLER PIC X(10) VALUE "Larsen".
+           02 FILLER PIC X(10) VALUE "Soerensen".
+       01 EFTERNAVNE-TABEL REDEFINES EFTERNAVNE-DATA.
+           02 EFTERNAVN-OPSLAG OCCURS 8 TIMES PIC X(10).
+
+       01 VEJNAVNE-DATA.
+           02 FILLER PIC X(20) VALUE "Hovedgaden".
+           02 FILLER PIC X(20) VALUE "Skolevej".
+           02 FILLER PIC X(20) VALUE "Kirkestraede".
+           02 FILLER PIC X(20) VALUE "Bakkevej".
+           02 FILLER PIC X(20) VALUE "Soendergade".
+           02 FILLER PIC X(20) VALUE "Moellevej".
+       01 VEJNAVNE-TABEL REDEFINES VEJNAVNE-DATA.
+           02 VEJNAVN-OPSLAG OCCURS 6 TIMES PIC X(20).
+
+      *Postnr/by-par - samme FILLER/REDEFINES-idiom som
+      *REGIONSRAPPORT's region-tabel.
+       01 POSTBY-DATA.
+           02 FILLER PIC X(24) VALUE "1050Koebenhavn K       ".
+           02 FILLER PIC X(24) VALUE "2800Kongens Lyngby     ".
+           02 FILLER PIC X(24) VALUE "4000Roskilde           ".
+           02 FILLER PIC X(24) VALUE "5000Odense C           ".
+           02 FILLER PIC X(24) VALUE "8000Aarhus C           ".
+           02 FILLER PIC X(24) VALUE "9000Aalborg            ".
+       01 POSTBY-TABEL REDEFINES POSTBY-DATA.
+           02 POSTBY-OPSLAG OCCURS 6 TIMES.
+               03 POSTBY-POSTNR   PIC X(4).
+               03 POSTBY-BYNAVN   PIC X(20).
+
+       01 GYLDIGE-VALUTAER.
+           02 FILLER PIC X(12) VALUE "DKKEURUSDGBP".
+       01 GYLDIGE-VALUTAER-TABEL REDEFINES GYLDIGE-VALUTAER.
+           02 GYLDIG-VALUTA OCCURS 4 TIMES PIC X(3).
+
+       01 OPSLAG-IX             PIC 9(2).
+       01 KONTONUMMER-TEKST      PIC X(20).
+       01 KONTO-SEKVENS          PIC 9(6).
+       01 KONTO-CIFFER-POS       PIC 9(2).
+       01 KONTO-SUM              PIC 9(4).
+       01 KONTO-CIFFER           PIC 9.
+       01 HUSNR-VAL              PIC 9(2).
+
+       PROCEDURE DIVISION.
+           DISPLAY "Kundegenerator - antal testkunder at generere:"
+           ACCEPT ANTAL-KUNDER
+           IF ANTAL-KUNDER = 0
+               DISPLAY "FEJL: antal skal vaere over 0"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT TILFAELDIG-SAED FROM TIME
+           MOVE FUNCTION RANDOM(TILFAELDIG-SAED) TO TILFAELDIG-VAL
+
+           OPEN OUTPUT TESTFIL
+           IF TESTFIL-STATUS NOT = "00"
+               DISPLAY "FEJL: kan ikke oprette testfil - status "
+                   TESTFIL-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING KUNDE-IX FROM 1 BY 1
+                   UNTIL KUNDE-IX > ANTAL-KUNDER
+               PERFORM GENERER-KUNDE
+               WRITE KUNDEOPL
+           END-PERFORM
+
+           CLOSE TESTFIL
+           DISPLAY "Genereret " ANTAL-KUNDER
+               " syntetiske kunder til KundeoplysningerTest.txt"
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+
+       GENERER-KUNDE.
+           MOVE SPACES TO KUNDEOPL
+           STRING "K" KUNDE-IX DELIMITED BY SIZE INTO KUNDE-ID
+           END-STRING
+
+           COMPUTE OPSLAG-IX = FUNCTION MOD(KUNDE-IX, 8) + 1
+           MOVE FORNAVN-OPSLAG(OPSLAG-IX) TO FORNAVN
+
+           COMPUTE OPSLAG-IX =
+               FUNCTION MOD(KUNDE-IX * 3, 8) + 1
+           MOVE EFTERNAVN-OPSLAG(OPSLAG-IX) TO EFTERNAVN
+
+           COMPUTE OPSLAG-IX = FUNCTION MOD(KUNDE-IX, 6) + 1
+           MOVE VEJNAVN-OPSLAG(OPSLAG-IX) TO VEJNAVN OF ADDRESSE
+           COMPUTE HUSNR-VAL = FUNCTION MOD(KUNDE-IX, 99) + 1
+           MOVE HUSNR-VAL TO HUSNR OF ADDRESSE
+           MOVE SPACES TO ETAGE OF ADDRESSE
+           MOVE SPACES TO SIDE OF ADDRESSE
+
+           COMPUTE OPSLAG-IX = FUNCTION MOD(KUNDE-IX, 6) + 1
+           MOVE POSTBY-POSTNR(OPSLAG-IX) TO POSTNR OF ADDRESSE
+           MOVE POSTBY-BYNAVN(OPSLAG-IX) TO BYNAVN OF ADDRESSE
+
+           STRING "2000000" KUNDE-IX DELIMITED BY SIZE
+               INTO TELEFON OF KONTAKT
+           END-STRING
+           STRING "testkunde" KUNDE-IX "@eksempel.dk"
+               DELIMITED BY SIZE INTO EMAIL OF KONTAKT
+           END-STRING
+
+           MOVE "A" TO KUNDE-STATUS
+           MOVE 1 TO ANTAL-KONTI
+           PERFORM GENERER-KONTONUMMER
+           MOVE KONTONUMMER-TEKST TO KONTONUMMER(1)
+
+           MOVE FUNCTION RANDOM TO TILFAELDIG-VAL
+           COMPUTE BALANCE(1) =
+               FUNCTION MOD(KUNDE-IX * 137, 50000) + TILFAELDIG-VAL
+           COMPUTE OPSLAG-IX = FUNCTION MOD(KUNDE-IX, 4) + 1
+           MOVE GYLDIG-VALUTA(OPSLAG-IX) TO VALUTAKODE(1)
+           EXIT.
+
+      *Bygger "ACC" + 6-cifret loebenummer + tjekciffer (modulus 10 af
+      *de 6 cifre), saa TJEK-KONTONUMMER altid accepterer testdata.
+       GENERER-KONTONUMMER.
+           MOVE KUNDE-IX TO KONTO-SEKVENS
+           MOVE SPACES TO KONTONUMMER-TEKST
+           STRING "ACC" KONTO-SEKVENS DELIMITED BY SIZE
+               INTO KONTONUMMER-TEKST
+           END-STRING
+           MOVE 0 TO KONTO-SUM
+           PERFORM VARYING KONTO-CIFFER-POS FROM 4 BY 1
+                   UNTIL KONTO-CIFFER-POS > 9
+               ADD FUNCTION NUMVAL(KONTONUMMER-TEKST
+                   (KONTO-CIFFER-POS:1)) TO KONTO-SUM
+           END-PERFORM
+           MOVE FUNCTION MOD(KONTO-SUM, 10) TO KONTO-CIFFER
+           MOVE KONTO-CIFFER TO KONTONUMMER-TEKST(10:1)
+           EXIT.
